@@ -0,0 +1,26 @@
+      ******************************************************************
+      * MASTREC.CPY                                                   *
+      * REGISTRO DO ARQUIVO MESTRE DE PARES PROCESSADOS.  ORGANIZACAO *
+      * INDEXADA PELA CHAVE MST-CHAVE (NUM-1 + NUM-2 + TIPO-TRAN).    *
+      * GRAVADO COMO SUBPRODUTO DAS RODADAS EM LOTE DE MAIOR-NUM E    *
+      * PRO-SOMA E MANTIDO PELO PROGRAMA DE MANUTENCAO MAST-MAN.      *
+      *                                                                *
+      * 2026-08-09 RM   CRIACAO DO LAYOUT DO ARQUIVO MESTRE.          *
+      * 2026-08-09 RM   MST-TIPO-TRAN PASSOU A FAZER PARTE DA CHAVE   *
+      *                 MST-CHAVE: UM MESMO PAR NUM-1/NUM-2 PODE      *
+      *                 APARECER TANTO NO ARQUIVO DE COMPARACOES      *
+      *                 QUANTO NO DE SOMAS, E OS DOIS JOBS GRAVAM NO   *
+      *                 MESMO DATASET MESTRE; SEM O TIPO NA CHAVE UM   *
+      *                 JOB REESCREVIA O REGISTRO DO OUTRO.            *
+      ******************************************************************
+       01  MASTER-RECORD.
+           05  MST-CHAVE.
+               10  MST-NUM-1               PIC 9(04).
+               10  MST-NUM-2               PIC 9(04).
+               10  MST-TIPO-TRAN           PIC X(01).
+                   88  MST-TIPO-COMPARACAO         VALUE 'C'.
+                   88  MST-TIPO-SOMA               VALUE 'S'.
+           05  MST-RESULT                  PIC 9(09).
+           05  MST-MAIOR-NUM               PIC 9(04).
+           05  MST-DATA-PROC               PIC 9(08).
+           05  FILLER                      PIC X(15).
