@@ -0,0 +1,20 @@
+      ******************************************************************
+      * TRANDISP.CPY                                                  *
+      * REGISTRO DO ARQUIVO DE TRANSACOES MISTO LIDO PELO DISPATCHER  *
+      * DL100-DSP.  TR-TIPO-TRAN IDENTIFICA SE O PAR DEVE SER          *
+      * COMPARADO ('C') OU SOMADO ('S').                              *
+      *                                                                *
+      * 2026-08-09 RM   CRIACAO DO LAYOUT DE TRANSACAO MISTA.         *
+      * 2026-08-09 RM   TR-NUM-1/TR-NUM-2 GANHARAM UMA CASA A MAIS    *
+      *                 (9(04) PARA 9(05)) DO QUE A FAIXA VALIDA DE   *
+      *                 0-9999, PELO MESMO MOTIVO DE NUMTRAN.CPY: SEM *
+      *                 ISSO A VALIDACAO DE FAIXA EM 2100-VALIDAR-TRAN*
+      *                 NUNCA PODIA SER EXERCITADA.                   *
+      ******************************************************************
+       01  TRAN-RECORD.
+           05  TR-TIPO-TRAN                PIC X(01).
+               88  TR-TIPO-COMPARACAO          VALUE 'C'.
+               88  TR-TIPO-SOMA                VALUE 'S'.
+           05  TR-NUM-1                    PIC 9(05).
+           05  TR-NUM-2                    PIC 9(05).
+           05  FILLER                      PIC X(69).
