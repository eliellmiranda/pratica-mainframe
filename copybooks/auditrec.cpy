@@ -0,0 +1,19 @@
+      ******************************************************************
+      * AUDITREC.CPY                                                  *
+      * REGISTRO DO LOG DE AUDITORIA.  UM REGISTRO POR TRANSACAO      *
+      * PROCESSADA (COMPARACAO OU SOMA), GRAVADO POR ACRESCIMO (MODO  *
+      * EXTEND) PARA MANTER TRILHA PERMANENTE INDEPENDENTE DO SPOOL.  *
+      *                                                                *
+      * 2026-08-09 RM   CRIACAO DO LAYOUT DE AUDITORIA.               *
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-PROGRAMA                PIC X(08).
+           05  AUD-NUM-1                   PIC 9(04).
+           05  AUD-NUM-2                   PIC 9(04).
+           05  AUD-RESULT                  PIC 9(09).
+           05  AUD-TIPO-TRAN               PIC X(01).
+               88  AUD-TIPO-COMPARACAO         VALUE 'C'.
+               88  AUD-TIPO-SOMA               VALUE 'S'.
+           05  AUD-DATA-EXECUCAO           PIC 9(08).
+           05  AUD-HORA-EXECUCAO           PIC 9(08).
+           05  FILLER                      PIC X(18).
