@@ -0,0 +1,30 @@
+      ******************************************************************
+      * EXCREC.CPY                                                    *
+      * REGISTRO DA LISTAGEM DE EXCECOES.  RECEBE OS PARES REJEITADOS *
+      * PELA VALIDACAO (NAO-NUMERICOS OU FORA DA FAIXA ESPERADA) COM  *
+      * O CODIGO DE MOTIVO DA REJEICAO.                               *
+      *                                                                *
+      * 2026-08-09 RM   CRIACAO DO LAYOUT DE EXCECOES.                *
+      * 2026-08-09 RM   INCLUIDOS OS CODIGOS 05 (TIPO DE TRANSACAO     *
+      *                 INVALIDO) E 99 (ESTOURO DO ACUMULADOR) COMO    *
+      *                 88-NIVEIS, PARA QUE TODO MOTIVO DE REJEICAO    *
+      *                 USADO PELOS PROGRAMAS FIQUE DOCUMENTADO AQUI.  *
+      * 2026-08-09 RM   EXC-NUM-1-RAW/EXC-NUM-2-RAW GANHARAM UMA        *
+      *                 POSICAO A MAIS (X(04) PARA X(05)) PARA           *
+      *                 ACOMPANHAR NT-NUM-1/NT-NUM-2 E TR-NUM-1/TR-NUM-2*
+      *                 (AGORA 9(05)), SEM O QUE UM VALOR REJEITADO    *
+      *                 POR ESTAR FORA DA FAIXA APARECERIA TRUNCADO     *
+      *                 NA LISTAGEM DE EXCECOES.                       *
+      ******************************************************************
+       01  EXCEPTION-RECORD.
+           05  EXC-NUM-1-RAW               PIC X(05).
+           05  EXC-NUM-2-RAW               PIC X(05).
+           05  EXC-COD-MOTIVO              PIC 9(02).
+               88  EXC-NUM-1-NAO-NUMERICO      VALUE 01.
+               88  EXC-NUM-2-NAO-NUMERICO      VALUE 02.
+               88  EXC-NUM-1-FORA-FAIXA        VALUE 03.
+               88  EXC-NUM-2-FORA-FAIXA        VALUE 04.
+               88  EXC-TIPO-TRAN-INVALIDO      VALUE 05.
+               88  EXC-ESTOURO-ACUMULADOR      VALUE 99.
+           05  EXC-DESC-MOTIVO             PIC X(40).
+           05  FILLER                      PIC X(18).
