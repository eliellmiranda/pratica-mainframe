@@ -0,0 +1,23 @@
+      ******************************************************************
+      * NUMREC.CPY                                                    *
+      * LAYOUT COMUM DE TRABALHO PARA OS DOIS NUMEROS DE ENTRADA E    *
+      * O RESULTADO DA OPERACAO (COMPARACAO OU SOMA).  COMPARTILHADO  *
+      * POR MAIOR-NUM, PRO-SOMA, MAIOR-RPT, DL100-DSP E PROGRAMAS     *
+      * CORRELATOS PARA EVITAR DEFINICOES DIVERGENTES DO MESMO PAR.   *
+      *                                                                *
+      * 2026-08-09 RM   CRIACAO DO COPYBOOK (PADRONIZACAO NUM-1/NUM-2 *
+      *                 E RESULT ENTRE MAIOR-NUM E PRO-SOMA).         *
+      * 2026-08-09 RM   NUM-1/NUM-2 GANHARAM UMA CASA A MAIS (9(04)   *
+      *                 PARA 9(05)), ACOMPANHANDO NT-NUM-1/NT-NUM-2   *
+      *                 E TR-NUM-1/TR-NUM-2 (NUMTRAN.CPY/TRANDISP.CPY)*
+      *                 PARA QUE UM VALOR NUMERICO FORA DA FAIXA      *
+      *                 VALIDA (0-9999) NAO SEJA TRUNCADO ANTES DE    *
+      *                 MAIOR-RPT PODER EXIBI-LO NO RESUMO DE FAIXA   *
+      *                 OBSERVADA - MAIOR-RPT NAO REJEITA PARES FORA  *
+      *                 DE FAIXA, APENAS OS NAO-NUMERICOS.            *
+      ******************************************************************
+       01  NUMEROS.
+           05  NUM-1                       PIC 9(05).
+           05  NUM-2                       PIC 9(05).
+       01  RESULTADO.
+           05  RESULT                      PIC 9(05).
