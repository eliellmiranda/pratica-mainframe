@@ -0,0 +1,24 @@
+      ******************************************************************
+      * CKPTREC.CPY                                                   *
+      * REGISTRO DE CONTROLE DE CHECKPOINT/RESTART.  GRAVADO A CADA   *
+      * 1000 REGISTROS PROCESSADOS PARA PERMITIR REINICIO DO JOB A    *
+      * PARTIR DO ULTIMO PONTO DE CONTROLE EM CASO DE ABEND.  OS TRES *
+      * CONTADORES GENERICOS GUARDAM OS ACUMULADORES PARCIAIS DE CADA *
+      * PROGRAMA (POR EXEMPLO, VITORIAS/EMPATES EM MAIOR-NUM OU O     *
+      * TOTAL GERAL EM PRO-SOMA).                                      *
+      *                                                                *
+      * 2026-08-09 RM   CRIACAO DO LAYOUT DE CHECKPOINT.              *
+      * 2026-08-09 RM   AMPLIADOS OS CONTADORES GENERICOS PARA         *
+      *                 PRESERVAR OS ACUMULADORES PARCIAIS NO RESTART. *
+      * 2026-08-09 RM   INCLUIDOS CONTADORES 4 E 5 PARA PRESERVAR AS   *
+      *                 QUANTIDADES DE REGISTROS VALIDOS E DE          *
+      *                 EXCECOES JA CONTABILIZADAS ANTES DO RESTART.   *
+      ******************************************************************
+       01  CKPT-RECORD.
+           05  CKPT-PROGRAMA               PIC X(08).
+           05  CKPT-QTD-PROCESSADA         PIC 9(09).
+           05  CKPT-CONTADOR-1             PIC 9(15).
+           05  CKPT-CONTADOR-2             PIC 9(09).
+           05  CKPT-CONTADOR-3             PIC 9(09).
+           05  CKPT-CONTADOR-4             PIC 9(09).
+           05  CKPT-CONTADOR-5             PIC 9(09).
