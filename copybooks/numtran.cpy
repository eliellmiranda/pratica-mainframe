@@ -0,0 +1,18 @@
+      ******************************************************************
+      * NUMTRAN.CPY                                                   *
+      * REGISTRO DO ARQUIVO DE ENTRADA SEQUENCIAL COM OS PARES DE     *
+      * NUMEROS PROCESSADOS POR MAIOR-NUM E PRO-SOMA.  REGISTRO FIXO  *
+      * DE 80 POSICOES, COMPATIVEL COM OS DEMAIS ARQUIVOS DO LOTE.    *
+      *                                                                *
+      * 2026-08-09 RM   CRIACAO DO LAYOUT (MODO LOTE).                *
+      * 2026-08-09 RM   NT-NUM-1/NT-NUM-2 GANHARAM UMA CASA A MAIS    *
+      *                 (9(04) PARA 9(05)) DO QUE A FAIXA VALIDA DE   *
+      *                 0-9999: SEM ISSO, NENHUM VALOR NUMERICO PODIA *
+      *                 CAIR FORA DA FAIXA (O CAMPO SO REPRESENTAVA   *
+      *                 0000-9999), TORNANDO A VALIDACAO DE FAIXA EM  *
+      *                 MAIOR-NUM/PRO-SOMA/DL100-DSP CODIGO MORTO.    *
+      ******************************************************************
+       01  NUM-TRAN-REC.
+           05  NT-NUM-1                    PIC 9(05).
+           05  NT-NUM-2                    PIC 9(05).
+           05  FILLER                      PIC X(70).
