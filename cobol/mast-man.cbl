@@ -0,0 +1,191 @@
+000100*****************************************************************
+000110*
+000120*    PROGRAMA .: MAST-MAN
+000130*    FUNCAO ...: MANUTENCAO INTERATIVA DO ARQUIVO MESTRE DE
+000140*                PARES PROCESSADOS (MASTER-RECORD), PERMITINDO
+000150*                CONSULTAR (BROWSE), CORRIGIR O RESULTADO DE UM
+000160*                PAR JA GRAVADO OU EXCLUIR UM REGISTRO QUANDO
+000170*                CHEGA UMA CORRECAO DE UM PROCESSO A JUSANTE.
+000180*
+000190*****************************************************************
+000200* HISTORICO DE ALTERACOES
+000210* ----------------------------------------------------------------
+000220* DATA       AUTOR  DESCRICAO
+000230* ---------- -----  ------------------------------------------
+000240* 2026-08-09 RM     PROGRAMA ORIGINAL.
+000250* 2026-08-09 RM     PASSOU A PEDIR TAMBEM O TIPO DE TRANSACAO
+000260*                   (C/S) PARA COMPOR A CHAVE MST-CHAVE, JA QUE
+000270*                   ESTA GANHOU O CAMPO MST-TIPO-TRAN (VER
+000280*                   COPYBOOKS/MASTREC.CPY).
+000290*****************************************************************
+000300 IDENTIFICATION DIVISION.
+000310 PROGRAM-ID.     MAST-MAN.
+000320 AUTHOR.         EQUIPE DE MANUTENCAO COBOL.
+000330 INSTALLATION.   CENTRO DE PROCESSAMENTO DE DADOS.
+000340 DATE-WRITTEN.   2026-08-09.
+000350 DATE-COMPILED.  2026-08-09.
+000360*
+000370 ENVIRONMENT DIVISION.
+000380 CONFIGURATION SECTION.
+000390 SOURCE-COMPUTER.   IBM-370.
+000400 OBJECT-COMPUTER.   IBM-370.
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT ARQ-MESTRE     ASSIGN TO MESTRE
+000440         ORGANIZATION IS INDEXED
+000450         ACCESS MODE IS DYNAMIC
+000460         RECORD KEY IS MST-CHAVE
+000470         FILE STATUS IS WS-FS-MESTRE.
+000480*
+000490 DATA DIVISION.
+000500 FILE SECTION.
+000510 FD  ARQ-MESTRE
+000520     LABEL RECORDS ARE STANDARD
+000530     RECORDING MODE IS F.
+000540 COPY MASTREC.
+000550*
+000560 WORKING-STORAGE SECTION.
+000570 01  WS-FLAGS.
+000580     05  WS-FS-MESTRE                PIC X(02) VALUE '00'.
+000590*
+000600 01  WS-SWITCHES.
+000610     05  WS-SW-FIM-PROGRAMA          PIC X(01) VALUE 'N'.
+000620         88  WS-FIM-PROGRAMA             VALUE 'S'.
+000630     05  WS-SW-REGISTRO-ACHADO       PIC X(01) VALUE 'N'.
+000640         88  WS-REGISTRO-ACHADO          VALUE 'S'.
+000650         88  WS-REGISTRO-NAO-ACHADO      VALUE 'N'.
+000660*
+000670 01  WS-COMANDO.
+000680     05  WS-OPCAO                    PIC X(01).
+000690         88  WS-OPCAO-BROWSE             VALUE 'B' 'b'.
+000700         88  WS-OPCAO-CORRIGIR           VALUE 'C' 'c'.
+000710         88  WS-OPCAO-EXCLUIR            VALUE 'D' 'd'.
+000720         88  WS-OPCAO-FIM                VALUE 'F' 'f'.
+000730*
+000740 01  WS-CHAVE-INFORMADA.
+000750     05  WS-CHAVE-NUM-1               PIC 9(04).
+000760     05  WS-CHAVE-NUM-2               PIC 9(04).
+000770     05  WS-CHAVE-TIPO-TRAN           PIC X(01).
+000780         88  WS-CHAVE-TIPO-COMPARACAO     VALUE 'C' 'c'.
+000790         88  WS-CHAVE-TIPO-SOMA           VALUE 'S' 's'.
+000800*
+000810 01  WS-NOVO-RESULT                  PIC 9(09).
+000820*
+000830 PROCEDURE DIVISION.
+000840*
+000850 0000-MAINLINE.
+000860     PERFORM 1000-INICIALIZA
+000870         THRU 1000-INICIALIZA-EXIT.
+000880     PERFORM 2000-PROCESSA-COMANDO
+000890         THRU 2000-PROCESSA-COMANDO-EXIT
+000900         UNTIL WS-FIM-PROGRAMA.
+000910     PERFORM 3000-FINALIZA
+000920         THRU 3000-FINALIZA-EXIT.
+000930     GOBACK.
+000940*
+000950 1000-INICIALIZA.
+000960     OPEN I-O ARQ-MESTRE.
+000970     IF WS-FS-MESTRE NOT = '00'
+000980         CLOSE ARQ-MESTRE
+000990         OPEN OUTPUT ARQ-MESTRE
+001000         CLOSE ARQ-MESTRE
+001010         OPEN I-O ARQ-MESTRE
+001020     END-IF.
+001030     DISPLAY 'MAST-MAN - MANUTENCAO DO ARQUIVO MESTRE'.
+001040 1000-INICIALIZA-EXIT.
+001050     EXIT.
+001060*
+001070 2000-PROCESSA-COMANDO.
+001080     DISPLAY 'OPCAO (B-BROWSE C-CORRIGIR D-EXCLUIR F-FIM): '.
+001090     ACCEPT WS-OPCAO.
+001100     EVALUATE TRUE
+001110         WHEN WS-OPCAO-BROWSE
+001120             PERFORM 2100-BROWSE THRU 2100-BROWSE-EXIT
+001130         WHEN WS-OPCAO-CORRIGIR
+001140             PERFORM 2200-CORRIGIR THRU 2200-CORRIGIR-EXIT
+001150         WHEN WS-OPCAO-EXCLUIR
+001160             PERFORM 2300-EXCLUIR THRU 2300-EXCLUIR-EXIT
+001170         WHEN WS-OPCAO-FIM
+001180             SET WS-FIM-PROGRAMA TO TRUE
+001190         WHEN OTHER
+001200             DISPLAY 'OPCAO INVALIDA'
+001210     END-EVALUATE.
+001220 2000-PROCESSA-COMANDO-EXIT.
+001230     EXIT.
+001240*
+001250 2050-LER-CHAVE.
+001260     DISPLAY 'DIGITE NUM-1: '.
+001270     ACCEPT WS-CHAVE-NUM-1.
+001280     DISPLAY 'DIGITE NUM-2: '.
+001290     ACCEPT WS-CHAVE-NUM-2.
+001300     DISPLAY 'DIGITE TIPO DA TRANSACAO (C-COMPARACAO S-SOMA): '.
+001310     ACCEPT WS-CHAVE-TIPO-TRAN.
+001320     MOVE WS-CHAVE-NUM-1 TO MST-NUM-1.
+001330     MOVE WS-CHAVE-NUM-2 TO MST-NUM-2.
+001340     SET WS-REGISTRO-NAO-ACHADO TO TRUE.
+001350     IF WS-CHAVE-TIPO-COMPARACAO
+001360         SET MST-TIPO-COMPARACAO TO TRUE
+001370     ELSE
+001380         IF WS-CHAVE-TIPO-SOMA
+001390             SET MST-TIPO-SOMA TO TRUE
+001400         ELSE
+001410             DISPLAY 'TIPO DE TRANSACAO INVALIDO'
+001420             GO TO 2050-LER-CHAVE-EXIT
+001430         END-IF
+001440     END-IF.
+001450     READ ARQ-MESTRE
+001460         INVALID KEY
+001470             DISPLAY 'REGISTRO NAO ENCONTRADO'
+001480         NOT INVALID KEY
+001490             SET WS-REGISTRO-ACHADO TO TRUE
+001500     END-READ.
+001510 2050-LER-CHAVE-EXIT.
+001520     EXIT.
+001530*
+001540 2100-BROWSE.
+001550     PERFORM 2050-LER-CHAVE THRU 2050-LER-CHAVE-EXIT.
+001560     IF WS-REGISTRO-ACHADO
+001570         DISPLAY 'NUM-1      : ' MST-NUM-1
+001580         DISPLAY 'NUM-2      : ' MST-NUM-2
+001590         DISPLAY 'RESULT     : ' MST-RESULT
+001600         DISPLAY 'MAIOR-NUM  : ' MST-MAIOR-NUM
+001610         DISPLAY 'TIPO TRAN  : ' MST-TIPO-TRAN
+001620         DISPLAY 'DATA PROC  : ' MST-DATA-PROC
+001630     END-IF.
+001640 2100-BROWSE-EXIT.
+001650     EXIT.
+001660*
+001670 2200-CORRIGIR.
+001680     PERFORM 2050-LER-CHAVE THRU 2050-LER-CHAVE-EXIT.
+001690     IF WS-REGISTRO-ACHADO
+001700         DISPLAY 'NOVO VALOR DE RESULT: '
+001710         ACCEPT WS-NOVO-RESULT
+001720         MOVE WS-NOVO-RESULT TO MST-RESULT
+001730         IF MST-TIPO-COMPARACAO
+001740             MOVE WS-NOVO-RESULT TO MST-MAIOR-NUM
+001750         END-IF
+001760         REWRITE MASTER-RECORD
+001770             INVALID KEY
+001780                 DISPLAY 'ERRO AO REGRAVAR O REGISTRO'
+001790         END-REWRITE
+001800     END-IF.
+001810 2200-CORRIGIR-EXIT.
+001820     EXIT.
+001830*
+001840 2300-EXCLUIR.
+001850     PERFORM 2050-LER-CHAVE THRU 2050-LER-CHAVE-EXIT.
+001860     IF WS-REGISTRO-ACHADO
+001870         DELETE ARQ-MESTRE RECORD
+001880             INVALID KEY
+001890                 DISPLAY 'ERRO AO EXCLUIR O REGISTRO'
+001900         END-DELETE
+001910         DISPLAY 'REGISTRO EXCLUIDO'
+001920     END-IF.
+001930 2300-EXCLUIR-EXIT.
+001940     EXIT.
+001950*
+001960 3000-FINALIZA.
+001970     CLOSE ARQ-MESTRE.
+001980     DISPLAY 'MAST-MAN - FIM DA MANUTENCAO'.
+001990 3000-FINALIZA-EXIT.
+002000     EXIT.
