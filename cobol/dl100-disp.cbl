@@ -0,0 +1,316 @@
+000100*****************************************************************
+000110*
+000120*    PROGRAMA .: DL100-DSP
+000130*    FUNCAO ...: DRIVER CONSOLIDADO QUE LE UM UNICO ARQUIVO DE
+000140*                TRANSACOES MISTO, ONDE CADA REGISTRO TRAZ UM
+000150*                CODIGO DE TIPO ('C' PARA COMPARACAO, NOS MOLDES
+000160*                DE MAIOR-NUM, OU 'S' PARA SOMA, NOS MOLDES DE
+000170*                PRO-SOMA), E DESPACHA CADA REGISTRO PARA A
+000180*                LOGICA CORRESPONDENTE, PRODUZINDO UM UNICO
+000190*                RELATORIO DIARIO COMBINADO EM VEZ DE DOIS
+000200*                RELATORIOS SEPARADOS.  REGISTROS COM TIPO OU
+000210*                VALORES INVALIDOS SAO DESVIADOS PARA A MESMA
+000220*                LISTAGEM DE EXCECOES USADA PELOS DEMAIS
+000230*                PROGRAMAS DO APLICATIVO.
+000240*
+000250*****************************************************************
+000260* HISTORICO DE ALTERACOES
+000270* ----------------------------------------------------------------
+000280* DATA       AUTOR  DESCRICAO
+000290* ---------- -----  ------------------------------------------
+000300* 2026-08-09 RM     PROGRAMA ORIGINAL.
+000310* 2026-08-09 RM     PROGRAM-ID ENCURTADO DE DL100-DISP PARA
+000320*                   DL100-DSP: SEM O HIFEN, "DL100DISP" TEM 9
+000330*                   POSICOES, ACIMA DO LIMITE DE 8 CARACTERES
+000340*                   PARA O NOME EXTERNO REFERENCIADO PELO PGM=
+000350*                   DO JCL (JA DEFINIDO COMO DL100DSP EM
+000360*                   JCL/DL100DISP.JCL).
+000370* 2026-08-09 RM     A FAIXA VALIDA (WS-FAIXA-MINIMA/MAXIMA)
+000380*                   CONTINUA 0-9999; TR-NUM-1/TR-NUM-2
+000390*                   (TRANDISP.CPY) GANHARAM UMA CASA A MAIS DE
+000400*                   PRECISAO DO QUE A FAIXA VALIDA, PARA QUE UM
+000410*                   VALOR NUMERICO MAS FORA DA FAIXA (ATE ENTAO
+000420*                   IRREPRESENTAVEL NO CAMPO DE 4 DIGITOS) SEJA
+000430*                   DE FATO REJEITADO POR 2100-VALIDAR-TRAN EM
+000440*                   VEZ DE COMPARADO CONTRA UMA FAIXA QUE
+000450*                   COINCIDIA COM O PROPRIO DOMINIO DO CAMPO.
+000460*****************************************************************
+000470 IDENTIFICATION DIVISION.
+000480 PROGRAM-ID.     DL100-DSP.
+000490 AUTHOR.         EQUIPE DE MANUTENCAO COBOL.
+000500 INSTALLATION.   CENTRO DE PROCESSAMENTO DE DADOS.
+000510 DATE-WRITTEN.   2026-08-09.
+000520 DATE-COMPILED.  2026-08-09.
+000530*
+000540 ENVIRONMENT DIVISION.
+000550 CONFIGURATION SECTION.
+000560 SOURCE-COMPUTER.   IBM-370.
+000570 OBJECT-COMPUTER.   IBM-370.
+000580 INPUT-OUTPUT SECTION.
+000590 FILE-CONTROL.
+000600     SELECT ARQ-TRANSACAO  ASSIGN TO TRANSACAO
+000610         ORGANIZATION IS SEQUENTIAL
+000620         FILE STATUS IS WS-FS-TRANSACAO.
+000630     SELECT ARQ-RELATORIO  ASSIGN TO RELATORIO
+000640         ORGANIZATION IS SEQUENTIAL
+000650         FILE STATUS IS WS-FS-RELATORIO.
+000660     SELECT ARQ-EXCECAO    ASSIGN TO EXCECAO
+000670         ORGANIZATION IS SEQUENTIAL
+000680         FILE STATUS IS WS-FS-EXCECAO.
+000690*
+000700 DATA DIVISION.
+000710 FILE SECTION.
+000720 FD  ARQ-TRANSACAO
+000730     LABEL RECORDS ARE STANDARD
+000740     RECORDING MODE IS F.
+000750 COPY TRANDISP.
+000760*
+000770 FD  ARQ-RELATORIO
+000780     LABEL RECORDS ARE STANDARD
+000790     RECORDING MODE IS F.
+000800 01  REL-REC                         PIC X(80).
+000810*
+000820 FD  ARQ-EXCECAO
+000830     LABEL RECORDS ARE STANDARD
+000840     RECORDING MODE IS F.
+000850 COPY EXCREC.
+000860*
+000870 WORKING-STORAGE SECTION.
+000880 COPY NUMREC.
+000890*
+000900 01  WS-FLAGS.
+000910     05  WS-FS-TRANSACAO             PIC X(02) VALUE '00'.
+000920     05  WS-FS-RELATORIO             PIC X(02) VALUE '00'.
+000930     05  WS-FS-EXCECAO               PIC X(02) VALUE '00'.
+000940*
+000950 01  WS-SWITCHES.
+000960     05  WS-SW-FIM-ARQUIVO           PIC X(01) VALUE 'N'.
+000970         88  WS-FIM-ARQUIVO              VALUE 'S'.
+000980     05  WS-SW-TRAN-VALIDA           PIC X(01) VALUE 'S'.
+000990         88  WS-TRAN-VALIDA               VALUE 'S'.
+001000         88  WS-TRAN-INVALIDA             VALUE 'N'.
+001010*
+001020 01  WS-LIMITES.
+001030     05  WS-FAIXA-MINIMA              PIC 9(04) VALUE ZERO.
+001040     05  WS-FAIXA-MAXIMA              PIC 9(04) VALUE 9999.
+001050     05  WS-CAPACIDADE-MAXIMA        PIC 9(15)
+001060                                     VALUE 999999999999999.
+001070*
+001080 01  WS-CONTADORES.
+001090     05  WS-CONT-LIDOS               PIC 9(09) COMP VALUE ZERO.
+001100     05  WS-CONT-EXCECOES            PIC 9(09) COMP VALUE ZERO.
+001110     05  WS-CONT-COMPARACOES         PIC 9(09) COMP VALUE ZERO.
+001120     05  WS-CONT-NUM1-VENCEU         PIC 9(09) COMP VALUE ZERO.
+001130     05  WS-CONT-NUM2-VENCEU         PIC 9(09) COMP VALUE ZERO.
+001140     05  WS-CONT-EMPATES             PIC 9(09) COMP VALUE ZERO.
+001150     05  WS-CONT-SOMAS               PIC 9(09) COMP VALUE ZERO.
+001160*
+001170 01  WS-ACUMULADORES.
+001180     05  WS-TOTAL-GERAL              PIC 9(15) VALUE ZERO.
+001190*
+001200 01  WS-LINHA-DETALHE.
+001210     05  WS-LINHA-TIPO               PIC X(01) VALUE SPACE.
+001220     05  FILLER                      PIC X(02) VALUE SPACE.
+001230     05  WS-LINHA-NUM1               PIC Z(3)9.
+001240     05  FILLER                      PIC X(03) VALUE SPACE.
+001250     05  WS-LINHA-NUM2               PIC Z(3)9.
+001260     05  FILLER                      PIC X(03) VALUE SPACE.
+001270     05  WS-LINHA-TEXTO              PIC X(40) VALUE SPACE.
+001280     05  FILLER                      PIC X(19) VALUE SPACE.
+001290*
+001300 01  WS-LINHA-RESUMO.
+001310     05  WS-RES-TEXTO                PIC X(40) VALUE SPACE.
+001320     05  WS-RES-VALOR                PIC Z(12)9.
+001330     05  FILLER                      PIC X(27) VALUE SPACE.
+001340*
+001350 PROCEDURE DIVISION.
+001360*
+001370 0000-MAINLINE.
+001380     PERFORM 1000-INICIALIZA
+001390         THRU 1000-INICIALIZA-EXIT.
+001400     PERFORM 2000-PROCESSA-ARQUIVO
+001410         THRU 2000-PROCESSA-ARQUIVO-EXIT
+001420         UNTIL WS-FIM-ARQUIVO.
+001430     PERFORM 3000-FINALIZA
+001440         THRU 3000-FINALIZA-EXIT.
+001450     GOBACK.
+001460*
+001470 1000-INICIALIZA.
+001480     OPEN INPUT  ARQ-TRANSACAO.
+001490     OPEN OUTPUT ARQ-RELATORIO.
+001500     OPEN OUTPUT ARQ-EXCECAO.
+001510 1000-INICIALIZA-EXIT.
+001520     EXIT.
+001530*
+001540 2000-PROCESSA-ARQUIVO.
+001550     READ ARQ-TRANSACAO
+001560         AT END
+001570             SET WS-FIM-ARQUIVO TO TRUE
+001580             GO TO 2000-PROCESSA-ARQUIVO-EXIT
+001590     END-READ.
+001600     ADD 1 TO WS-CONT-LIDOS.
+001610     PERFORM 2100-VALIDAR-TRAN
+001620         THRU 2100-VALIDAR-TRAN-EXIT.
+001630     IF WS-TRAN-INVALIDA
+001640         ADD 1 TO WS-CONT-EXCECOES
+001650         GO TO 2000-PROCESSA-ARQUIVO-EXIT
+001660     END-IF.
+001670     MOVE TR-NUM-1 TO NUM-1.
+001680     MOVE TR-NUM-2 TO NUM-2.
+001690     EVALUATE TRUE
+001700         WHEN TR-TIPO-COMPARACAO
+001710             PERFORM 2200-DESPACHAR-COMPARACAO
+001720                 THRU 2200-DESPACHAR-COMPARACAO-EXIT
+001730         WHEN TR-TIPO-SOMA
+001740             PERFORM 2300-DESPACHAR-SOMA
+001750                 THRU 2300-DESPACHAR-SOMA-EXIT
+001760     END-EVALUATE.
+001770 2000-PROCESSA-ARQUIVO-EXIT.
+001780     EXIT.
+001790*
+001800 2100-VALIDAR-TRAN.
+001810     SET WS-TRAN-VALIDA TO TRUE.
+001820     IF NOT TR-TIPO-COMPARACAO AND NOT TR-TIPO-SOMA
+001830         SET WS-TRAN-INVALIDA TO TRUE
+001840             SET EXC-TIPO-TRAN-INVALIDO TO TRUE
+001850         MOVE 'TIPO DE TRANSACAO INVALIDO' TO EXC-DESC-MOTIVO
+001860     ELSE
+001870         IF TR-NUM-1 NUMERIC AND TR-NUM-2 NUMERIC
+001880             IF TR-NUM-1 < WS-FAIXA-MINIMA OR
+001890                TR-NUM-1 > WS-FAIXA-MAXIMA
+001900                 SET WS-TRAN-INVALIDA TO TRUE
+001910                 SET EXC-NUM-1-FORA-FAIXA TO TRUE
+001920                 MOVE 'NUM-1 FORA DA FAIXA PERMITIDA' TO
+001930                     EXC-DESC-MOTIVO
+001940             ELSE
+001950                 IF TR-NUM-2 < WS-FAIXA-MINIMA OR
+001960                    TR-NUM-2 > WS-FAIXA-MAXIMA
+001970                     SET WS-TRAN-INVALIDA TO TRUE
+001980                     SET EXC-NUM-2-FORA-FAIXA TO TRUE
+001990                     MOVE 'NUM-2 FORA DA FAIXA PERMITIDA' TO
+002000                         EXC-DESC-MOTIVO
+002010                 END-IF
+002020             END-IF
+002030         ELSE
+002040             IF NOT TR-NUM-1 NUMERIC
+002050                 SET WS-TRAN-INVALIDA TO TRUE
+002060                 SET EXC-NUM-1-NAO-NUMERICO TO TRUE
+002070                 MOVE 'NUM-1 NAO E NUMERICO' TO EXC-DESC-MOTIVO
+002080             ELSE
+002090                 SET WS-TRAN-INVALIDA TO TRUE
+002100                 SET EXC-NUM-2-NAO-NUMERICO TO TRUE
+002110                 MOVE 'NUM-2 NAO E NUMERICO' TO EXC-DESC-MOTIVO
+002120             END-IF
+002130         END-IF
+002140     END-IF.
+002150     IF WS-TRAN-INVALIDA
+002160         MOVE TR-NUM-1 TO EXC-NUM-1-RAW
+002170         MOVE TR-NUM-2 TO EXC-NUM-2-RAW
+002180         WRITE EXCEPTION-RECORD
+002190     END-IF.
+002200 2100-VALIDAR-TRAN-EXIT.
+002210     EXIT.
+002220*
+002230 2200-DESPACHAR-COMPARACAO.
+002240     ADD 1 TO WS-CONT-COMPARACOES.
+002250     MOVE SPACE TO WS-LINHA-DETALHE.
+002260     MOVE 'C'   TO WS-LINHA-TIPO.
+002270     MOVE NUM-1 TO WS-LINHA-NUM1.
+002280     MOVE NUM-2 TO WS-LINHA-NUM2.
+002290     EVALUATE TRUE
+002300         WHEN NUM-1 IS GREATER THAN NUM-2
+002310             MOVE NUM-1 TO RESULT
+002320             ADD 1 TO WS-CONT-NUM1-VENCEU
+002330             STRING 'O MAIOR NUMERO EH: ' RESULT
+002340                 DELIMITED BY SIZE INTO WS-LINHA-TEXTO
+002350         WHEN NUM-2 IS GREATER THAN NUM-1
+002360             MOVE NUM-2 TO RESULT
+002370             ADD 1 TO WS-CONT-NUM2-VENCEU
+002380             STRING 'O MAIOR NUMERO EH: ' RESULT
+002390                 DELIMITED BY SIZE INTO WS-LINHA-TEXTO
+002400         WHEN OTHER
+002410             MOVE NUM-1 TO RESULT
+002420             ADD 1 TO WS-CONT-EMPATES
+002430             MOVE 'OS DOIS NUMEROS SAO IGUAIS' TO WS-LINHA-TEXTO
+002440     END-EVALUATE.
+002450     MOVE WS-LINHA-DETALHE TO REL-REC.
+002460     WRITE REL-REC.
+002470 2200-DESPACHAR-COMPARACAO-EXIT.
+002480     EXIT.
+002490*
+002500 2300-DESPACHAR-SOMA.
+002510     ADD 1 TO WS-CONT-SOMAS.
+002520     ADD NUM-1 NUM-2 GIVING RESULT.
+002530     IF WS-TOTAL-GERAL > WS-CAPACIDADE-MAXIMA - RESULT
+002540             SET EXC-ESTOURO-ACUMULADOR TO TRUE
+002550         MOVE 'ESTOURO DO ACUMULADOR DE TOTAL GERAL' TO
+002560             EXC-DESC-MOTIVO
+002570         MOVE TR-NUM-1 TO EXC-NUM-1-RAW
+002580         MOVE TR-NUM-2 TO EXC-NUM-2-RAW
+002590         WRITE EXCEPTION-RECORD
+002600         ADD 1 TO WS-CONT-EXCECOES
+002610         SUBTRACT 1 FROM WS-CONT-SOMAS
+002620     ELSE
+002630         ADD RESULT TO WS-TOTAL-GERAL
+002640     END-IF.
+002650     MOVE SPACE TO WS-LINHA-DETALHE.
+002660     MOVE 'S'   TO WS-LINHA-TIPO.
+002670     MOVE NUM-1 TO WS-LINHA-NUM1.
+002680     MOVE NUM-2 TO WS-LINHA-NUM2.
+002690     STRING 'RESULTADO DA SOMA: ' RESULT
+002700         DELIMITED BY SIZE INTO WS-LINHA-TEXTO.
+002710     MOVE WS-LINHA-DETALHE TO REL-REC.
+002720     WRITE REL-REC.
+002730 2300-DESPACHAR-SOMA-EXIT.
+002740     EXIT.
+002750*
+002760 3000-FINALIZA.
+002770     MOVE 'RELATORIO DIARIO CONSOLIDADO - DL100-DSP' TO
+002780         WS-RES-TEXTO.
+002790     MOVE WS-LINHA-RESUMO TO REL-REC.
+002800     WRITE REL-REC.
+002810     MOVE 'TRANSACOES LIDAS'              TO WS-RES-TEXTO.
+002820     MOVE WS-CONT-LIDOS                    TO WS-RES-VALOR.
+002830     MOVE WS-LINHA-RESUMO TO REL-REC.
+002840     WRITE REL-REC.
+002850     MOVE 'TRANSACOES EM EXCECAO'          TO WS-RES-TEXTO.
+002860     MOVE WS-CONT-EXCECOES                 TO WS-RES-VALOR.
+002870     MOVE WS-LINHA-RESUMO TO REL-REC.
+002880     WRITE REL-REC.
+002890     MOVE 'COMPARACOES PROCESSADAS'        TO WS-RES-TEXTO.
+002900     MOVE WS-CONT-COMPARACOES              TO WS-RES-VALOR.
+002910     MOVE WS-LINHA-RESUMO TO REL-REC.
+002920     WRITE REL-REC.
+002930     MOVE 'VITORIAS DO NUM-1'              TO WS-RES-TEXTO.
+002940     MOVE WS-CONT-NUM1-VENCEU              TO WS-RES-VALOR.
+002950     MOVE WS-LINHA-RESUMO TO REL-REC.
+002960     WRITE REL-REC.
+002970     MOVE 'VITORIAS DO NUM-2'              TO WS-RES-TEXTO.
+002980     MOVE WS-CONT-NUM2-VENCEU              TO WS-RES-VALOR.
+002990     MOVE WS-LINHA-RESUMO TO REL-REC.
+003000     WRITE REL-REC.
+003010     MOVE 'EMPATES'                        TO WS-RES-TEXTO.
+003020     MOVE WS-CONT-EMPATES                  TO WS-RES-VALOR.
+003030     MOVE WS-LINHA-RESUMO TO REL-REC.
+003040     WRITE REL-REC.
+003050     MOVE 'SOMAS PROCESSADAS'              TO WS-RES-TEXTO.
+003060     MOVE WS-CONT-SOMAS                    TO WS-RES-VALOR.
+003070     MOVE WS-LINHA-RESUMO TO REL-REC.
+003080     WRITE REL-REC.
+003090     MOVE 'TOTAL GERAL DAS SOMAS'          TO WS-RES-TEXTO.
+003100     MOVE WS-TOTAL-GERAL                   TO WS-RES-VALOR.
+003110     MOVE WS-LINHA-RESUMO TO REL-REC.
+003120     WRITE REL-REC.
+003130     DISPLAY 'DL100-DSP - TRANSACOES LIDAS   : ' WS-CONT-LIDOS.
+003140     DISPLAY 'DL100-DSP - EXCECOES           : '
+003150         WS-CONT-EXCECOES.
+003160     DISPLAY 'DL100-DSP - COMPARACOES        : '
+003170         WS-CONT-COMPARACOES.
+003180     DISPLAY 'DL100-DSP - SOMAS               : ' WS-CONT-SOMAS.
+003190     DISPLAY 'DL100-DSP - TOTAL GERAL DAS SOMAS: '
+003200         WS-TOTAL-GERAL.
+003210     CLOSE ARQ-TRANSACAO.
+003220     CLOSE ARQ-RELATORIO.
+003230     CLOSE ARQ-EXCECAO.
+003240 3000-FINALIZA-EXIT.
+003250     EXIT.
