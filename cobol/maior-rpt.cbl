@@ -0,0 +1,196 @@
+000100*****************************************************************
+000110*
+000120*    PROGRAMA .: MAIOR-RPT
+000130*    FUNCAO ...: LER O MESMO ARQUIVO DE PARES DE NUMEROS
+000140*                PROCESSADO POR MAIOR-NUM E PRODUZIR UM RELATORIO
+000150*                RESUMO DE FREQUENCIA/RANKING PARA A REVISAO
+000160*                DIARIA DE OPERACOES: QUANTAS VEZES NUM-1 VENCEU,
+000170*                QUANTAS VEZES NUM-2 VENCEU, QUANTOS EMPATES E
+000180*                OS VALORES MINIMO E MAXIMO OBSERVADOS ENTRE
+000190*                TODOS OS NUMEROS LIDOS (NUM-1 E NUM-2).
+000200*
+000210*****************************************************************
+000220* HISTORICO DE ALTERACOES
+000230* ----------------------------------------------------------------
+000240* DATA       AUTOR  DESCRICAO
+000250* ---------- -----  ------------------------------------------
+000260* 2026-08-09 RM     PROGRAMA ORIGINAL.
+000270* 2026-08-09 RM     WS-VALOR-MINIMO/WS-VALOR-MAXIMO ACOMPANHARAM
+000280*                   A LARGURA DE NUM-1/NUM-2 (NUMREC.CPY, AGORA
+000290*                   9(05)) PARA NAO TRUNCAR UM PAR FORA DA FAIXA
+000300*                   0-9999 - ESTE PROGRAMA SO REJEITA PARES NAO-
+000310*                   NUMERICOS, NAO OS FORA DE FAIXA, ENTAO PODE
+000320*                   RECEBER UM VALOR NESSAS CONDICOES.
+000330*****************************************************************
+000340 IDENTIFICATION DIVISION.
+000350 PROGRAM-ID.     MAIOR-RPT.
+000360 AUTHOR.         EQUIPE DE MANUTENCAO COBOL.
+000370 INSTALLATION.   CENTRO DE PROCESSAMENTO DE DADOS.
+000380 DATE-WRITTEN.   2026-08-09.
+000390 DATE-COMPILED.  2026-08-09.
+000400*
+000410 ENVIRONMENT DIVISION.
+000420 CONFIGURATION SECTION.
+000430 SOURCE-COMPUTER.   IBM-370.
+000440 OBJECT-COMPUTER.   IBM-370.
+000450 INPUT-OUTPUT SECTION.
+000460 FILE-CONTROL.
+000470     SELECT ARQ-ENTRADA    ASSIGN TO ENTRADA
+000480         ORGANIZATION IS SEQUENTIAL
+000490         FILE STATUS IS WS-FS-ENTRADA.
+000500     SELECT ARQ-RELATORIO  ASSIGN TO RELATORIO
+000510         ORGANIZATION IS SEQUENTIAL
+000520         FILE STATUS IS WS-FS-RELATORIO.
+000530*
+000540 DATA DIVISION.
+000550 FILE SECTION.
+000560 FD  ARQ-ENTRADA
+000570     LABEL RECORDS ARE STANDARD
+000580     RECORDING MODE IS F.
+000590 COPY NUMTRAN.
+000600*
+000610 FD  ARQ-RELATORIO
+000620     LABEL RECORDS ARE STANDARD
+000630     RECORDING MODE IS F.
+000640 01  REL-REC                         PIC X(80).
+000650*
+000660 WORKING-STORAGE SECTION.
+000670 COPY NUMREC.
+000680*
+000690 01  WS-FLAGS.
+000700     05  WS-FS-ENTRADA               PIC X(02) VALUE '00'.
+000710     05  WS-FS-RELATORIO             PIC X(02) VALUE '00'.
+000720*
+000730 01  WS-SWITCHES.
+000740     05  WS-SW-FIM-ARQUIVO           PIC X(01) VALUE 'N'.
+000750         88  WS-FIM-ARQUIVO              VALUE 'S'.
+000760     05  WS-SW-PRIMEIRO-REGISTRO     PIC X(01) VALUE 'S'.
+000770         88  WS-PRIMEIRO-REGISTRO        VALUE 'S'.
+000780*
+000790 01  WS-CONTADORES.
+000800     05  WS-CONT-LIDOS               PIC 9(09) COMP VALUE ZERO.
+000810     05  WS-CONT-NUM1-VENCEU         PIC 9(09) COMP VALUE ZERO.
+000820     05  WS-CONT-NUM2-VENCEU         PIC 9(09) COMP VALUE ZERO.
+000830     05  WS-CONT-EMPATES             PIC 9(09) COMP VALUE ZERO.
+000840*
+000850 01  WS-FAIXA-OBSERVADA.
+000860     05  WS-VALOR-MINIMO             PIC 9(05) VALUE 99999.
+000870     05  WS-VALOR-MAXIMO             PIC 9(05) VALUE ZERO.
+000880*
+000890 01  WS-LINHA-RESUMO.
+000900     05  WS-RES-TEXTO                PIC X(40) VALUE SPACE.
+000910     05  WS-RES-VALOR                PIC ZZZ,ZZZ,ZZ9.
+000920     05  FILLER                      PIC X(29) VALUE SPACE.
+000930*
+000940 PROCEDURE DIVISION.
+000950*
+000960 0000-MAINLINE.
+000970     PERFORM 1000-INICIALIZA
+000980         THRU 1000-INICIALIZA-EXIT.
+000990     PERFORM 2000-PROCESSA-ARQUIVO
+001000         THRU 2000-PROCESSA-ARQUIVO-EXIT
+001010         UNTIL WS-FIM-ARQUIVO.
+001020     PERFORM 3000-FINALIZA
+001030         THRU 3000-FINALIZA-EXIT.
+001040     GOBACK.
+001050*
+001060 1000-INICIALIZA.
+001070     OPEN INPUT  ARQ-ENTRADA.
+001080     OPEN OUTPUT ARQ-RELATORIO.
+001090 1000-INICIALIZA-EXIT.
+001100     EXIT.
+001110*
+001120 2000-PROCESSA-ARQUIVO.
+001130     READ ARQ-ENTRADA
+001140         AT END
+001150             SET WS-FIM-ARQUIVO TO TRUE
+001160             GO TO 2000-PROCESSA-ARQUIVO-EXIT
+001170     END-READ.
+001180     ADD 1 TO WS-CONT-LIDOS.
+001190     IF NOT NT-NUM-1 NUMERIC OR NOT NT-NUM-2 NUMERIC
+001200         GO TO 2000-PROCESSA-ARQUIVO-EXIT
+001210     END-IF.
+001220     MOVE NT-NUM-1 TO NUM-1.
+001230     MOVE NT-NUM-2 TO NUM-2.
+001240     PERFORM 2100-CONTAR-VENCEDOR
+001250         THRU 2100-CONTAR-VENCEDOR-EXIT.
+001260     PERFORM 2200-ATUALIZAR-FAIXA
+001270         THRU 2200-ATUALIZAR-FAIXA-EXIT.
+001280 2000-PROCESSA-ARQUIVO-EXIT.
+001290     EXIT.
+001300*
+001310 2100-CONTAR-VENCEDOR.
+001320     EVALUATE TRUE
+001330         WHEN NUM-1 IS GREATER THAN NUM-2
+001340             ADD 1 TO WS-CONT-NUM1-VENCEU
+001350         WHEN NUM-2 IS GREATER THAN NUM-1
+001360             ADD 1 TO WS-CONT-NUM2-VENCEU
+001370         WHEN OTHER
+001380             ADD 1 TO WS-CONT-EMPATES
+001390     END-EVALUATE.
+001400 2100-CONTAR-VENCEDOR-EXIT.
+001410     EXIT.
+001420*
+001430 2200-ATUALIZAR-FAIXA.
+001440     IF WS-PRIMEIRO-REGISTRO
+001450         MOVE NUM-1 TO WS-VALOR-MINIMO
+001460         MOVE NUM-1 TO WS-VALOR-MAXIMO
+001470         MOVE 'N' TO WS-SW-PRIMEIRO-REGISTRO
+001480     END-IF.
+001490     IF NUM-1 < WS-VALOR-MINIMO
+001500         MOVE NUM-1 TO WS-VALOR-MINIMO
+001510     END-IF.
+001520     IF NUM-2 < WS-VALOR-MINIMO
+001530         MOVE NUM-2 TO WS-VALOR-MINIMO
+001540     END-IF.
+001550     IF NUM-1 > WS-VALOR-MAXIMO
+001560         MOVE NUM-1 TO WS-VALOR-MAXIMO
+001570     END-IF.
+001580     IF NUM-2 > WS-VALOR-MAXIMO
+001590         MOVE NUM-2 TO WS-VALOR-MAXIMO
+001600     END-IF.
+001610 2200-ATUALIZAR-FAIXA-EXIT.
+001620     EXIT.
+001630*
+001640 3000-FINALIZA.
+001650     MOVE 'RELATORIO DE FREQUENCIA - MAIOR-NUM' TO WS-RES-TEXTO.
+001660     MOVE WS-LINHA-RESUMO TO REL-REC.
+001670     WRITE REL-REC.
+001680     MOVE 'PARES LIDOS'                    TO WS-RES-TEXTO.
+001690     MOVE WS-CONT-LIDOS                     TO WS-RES-VALOR.
+001700     MOVE WS-LINHA-RESUMO TO REL-REC.
+001710     WRITE REL-REC.
+001720     MOVE 'VITORIAS DO NUM-1'               TO WS-RES-TEXTO.
+001730     MOVE WS-CONT-NUM1-VENCEU               TO WS-RES-VALOR.
+001740     MOVE WS-LINHA-RESUMO TO REL-REC.
+001750     WRITE REL-REC.
+001760     MOVE 'VITORIAS DO NUM-2'               TO WS-RES-TEXTO.
+001770     MOVE WS-CONT-NUM2-VENCEU               TO WS-RES-VALOR.
+001780     MOVE WS-LINHA-RESUMO TO REL-REC.
+001790     WRITE REL-REC.
+001800     MOVE 'EMPATES'                         TO WS-RES-TEXTO.
+001810     MOVE WS-CONT-EMPATES                   TO WS-RES-VALOR.
+001820     MOVE WS-LINHA-RESUMO TO REL-REC.
+001830     WRITE REL-REC.
+001840     MOVE 'VALOR MINIMO OBSERVADO'          TO WS-RES-TEXTO.
+001850     MOVE WS-VALOR-MINIMO                   TO WS-RES-VALOR.
+001860     MOVE WS-LINHA-RESUMO TO REL-REC.
+001870     WRITE REL-REC.
+001880     MOVE 'VALOR MAXIMO OBSERVADO'          TO WS-RES-TEXTO.
+001890     MOVE WS-VALOR-MAXIMO                   TO WS-RES-VALOR.
+001900     MOVE WS-LINHA-RESUMO TO REL-REC.
+001910     WRITE REL-REC.
+001920     DISPLAY 'MAIOR-RPT - PARES LIDOS       : ' WS-CONT-LIDOS.
+001930     DISPLAY 'MAIOR-RPT - VITORIAS NUM-1    : '
+001940         WS-CONT-NUM1-VENCEU.
+001950     DISPLAY 'MAIOR-RPT - VITORIAS NUM-2    : '
+001960         WS-CONT-NUM2-VENCEU.
+001970     DISPLAY 'MAIOR-RPT - EMPATES           : ' WS-CONT-EMPATES.
+001980     DISPLAY 'MAIOR-RPT - VALOR MINIMO      : '
+001990         WS-VALOR-MINIMO.
+002000     DISPLAY 'MAIOR-RPT - VALOR MAXIMO      : '
+002010         WS-VALOR-MAXIMO.
+002020     CLOSE ARQ-ENTRADA.
+002030     CLOSE ARQ-RELATORIO.
+002040 3000-FINALIZA-EXIT.
+002050     EXIT.
