@@ -1,44 +1,436 @@
-      *Leia dois números e informe qual deles é o maior.
-      * Se forem iguais, mostrar mensagem apropriada.
-
-       IDENTIFICATION DIVISION. 
-       PROGRAM-ID. MAIOR-NUM.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NUMEROS.
-           05 NUM-1 PIC 9(4).
-           05 NUM-2 PIC 9(4).
-       01 RESULTADO.
-           05 MAIOR-NUM PIC 9(4).
-      
-       PROCEDURE DIVISION.
-
-           PERFORM 001-MAIOR.
-           
-
-       001-MAIOR.
-           DISPLAY 'DIGITE O PRIMEIRO NUMERO: '. 
-              ACCEPT NUM-1.
-           DISPLAY 'DIGITE O SEGUNDO NUMERO: '.
-              ACCEPT NUM-2.
-
-           EVALUATE TRUE
-               WHEN NUM-1 IS GREATER THAN NUM-2
-                 MOVE NUM-1 TO MAIOR-NUM
-                 DISPLAY 'O MAIOR NUMERO EH: ' MAIOR-NUM
-               WHEN NUM-2 IS GREATER THAN NUM-1
-                 MOVE NUM-2 TO MAIOR-NUM
-                 DISPLAY 'O MAIOR NUMERO EH: ' MAIOR-NUM
-               WHEN OTHER
-                 DISPLAY "OS DOIS NUMEROS SAO IGUAIS" 
-           END-EVALUATE.     
-
-           STOP RUN.
-      
-
-           
-
-
-      
-       
\ No newline at end of file
+000100*****************************************************************
+000110*
+000120*    PROGRAMA .: MAIOR-NUM
+000130*    FUNCAO ...: COMPARAR PARES DE NUMEROS LIDOS DE UM ARQUIVO
+000140*                DE ENTRADA EM LOTE, INFORMANDO O MAIOR DE CADA
+000150*                PAR (OU A OCORRENCIA DE EMPATE), GRAVANDO UMA
+000160*                LINHA DE RELATORIO POR PAR E UM RESUMO FINAL
+000170*                COM A QUANTIDADE DE VITORIAS DE CADA NUMERO E
+000180*                DE EMPATES.  PARES INVALIDOS (NAO NUMERICOS OU
+000190*                FORA DA FAIXA) SAO DESVIADOS PARA UMA LISTAGEM
+000200*                DE EXCECOES.  CADA PAR PROCESSADO E GRAVADO NO
+000210*                ARQUIVO MESTRE INDEXADO E NO LOG DE AUDITORIA.
+000220*
+000230*****************************************************************
+000240* HISTORICO DE ALTERACOES
+000250* ----------------------------------------------------------------
+000260* DATA       AUTOR  DESCRICAO
+000270* ---------- -----  ------------------------------------------
+000280* 2026-08-09 RM     PROGRAMA ORIGINAL (COMPARACAO UNICA VIA
+000290*                   ACCEPT) CONVERTIDO PARA PROCESSAMENTO EM
+000300*                   LOTE A PARTIR DE ARQUIVO DE ENTRADA.
+000310* 2026-08-09 RM     INCLUIDA VALIDACAO DE ENTRADA COM LISTAGEM
+000320*                   DE EXCECOES.
+000330* 2026-08-09 RM     INCLUIDO REGISTRO DE AUDITORIA E GRAVACAO NO
+000340*                   ARQUIVO MESTRE INDEXADO.
+000350* 2026-08-09 RM     INCLUIDO CHECKPOINT/RESTART A CADA 1000
+000360*                   REGISTROS (VER JCL EM JCL/MAIORNUM.JCL).
+000370* 2026-08-09 RM     A FAIXA VALIDA (WS-FAIXA-MINIMA/MAXIMA)
+000380*                   CONTINUA 0-9999, MAS A VALIDACAO EM
+000390*                   2100-VALIDAR-PAR PASSOU A COMPARAR CONTRA OS
+000400*                   CAMPOS BRUTOS DE ENTRADA NT-NUM-1/NT-NUM-2
+000410*                   (NUMTRAN.CPY), AGORA COM UMA CASA A MAIS DE
+000420*                   PRECISAO DO QUE A FAIXA VALIDA, PARA QUE UM
+000430*                   VALOR NUMERICO MAS FORA DA FAIXA (ATE ENTAO
+000440*                   IRREPRESENTAVEL NO CAMPO DE 4 DIGITOS) SEJA
+000450*                   DE FATO REJEITADO EM VEZ DE COMPARADO CONTRA
+000460*                   UMA FAIXA QUE COINCIDIA COM O PROPRIO DOMINIO
+000470*                   DO CAMPO.
+000480*****************************************************************
+000490 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID.     MAIOR-NUM.
+000510 AUTHOR.         EQUIPE DE MANUTENCAO COBOL.
+000520 INSTALLATION.   CENTRO DE PROCESSAMENTO DE DADOS.
+000530 DATE-WRITTEN.   2026-08-09.
+000540 DATE-COMPILED.  2026-08-09.
+000550*
+000560 ENVIRONMENT DIVISION.
+000570 CONFIGURATION SECTION.
+000580 SOURCE-COMPUTER.   IBM-370.
+000590 OBJECT-COMPUTER.   IBM-370.
+000600 INPUT-OUTPUT SECTION.
+000610 FILE-CONTROL.
+000620     SELECT ARQ-ENTRADA    ASSIGN TO ENTRADA
+000630         ORGANIZATION IS SEQUENTIAL
+000640         FILE STATUS IS WS-FS-ENTRADA.
+000650     SELECT ARQ-SAIDA      ASSIGN TO SAIDA
+000660         ORGANIZATION IS SEQUENTIAL
+000670         FILE STATUS IS WS-FS-SAIDA.
+000680     SELECT ARQ-EXCECAO    ASSIGN TO EXCECAO
+000690         ORGANIZATION IS SEQUENTIAL
+000700         FILE STATUS IS WS-FS-EXCECAO.
+000710     SELECT ARQ-AUDITORIA  ASSIGN TO AUDITORIA
+000720         ORGANIZATION IS SEQUENTIAL
+000730         FILE STATUS IS WS-FS-AUDITORIA.
+000740     SELECT ARQ-CHECKPT    ASSIGN TO CHECKPT
+000750         ORGANIZATION IS INDEXED
+000760         ACCESS MODE IS DYNAMIC
+000770         RECORD KEY IS CKPT-PROGRAMA
+000780         FILE STATUS IS WS-FS-CHECKPT.
+000790     SELECT ARQ-MESTRE     ASSIGN TO MESTRE
+000800         ORGANIZATION IS INDEXED
+000810         ACCESS MODE IS DYNAMIC
+000820         RECORD KEY IS MST-CHAVE
+000830         FILE STATUS IS WS-FS-MESTRE.
+000840*
+000850 DATA DIVISION.
+000860 FILE SECTION.
+000870 FD  ARQ-ENTRADA
+000880     LABEL RECORDS ARE STANDARD
+000890     RECORDING MODE IS F.
+000900 COPY NUMTRAN.
+000910*
+000920 FD  ARQ-SAIDA
+000930     LABEL RECORDS ARE STANDARD
+000940     RECORDING MODE IS F.
+000950 01  SAI-REL-REC                    PIC X(80).
+000960*
+000970 FD  ARQ-EXCECAO
+000980     LABEL RECORDS ARE STANDARD
+000990     RECORDING MODE IS F.
+001000 COPY EXCREC.
+001010*
+001020 FD  ARQ-AUDITORIA
+001030     LABEL RECORDS ARE STANDARD
+001040     RECORDING MODE IS F.
+001050 COPY AUDITREC.
+001060*
+001070 FD  ARQ-CHECKPT
+001080     LABEL RECORDS ARE STANDARD
+001090     RECORDING MODE IS F.
+001100 COPY CKPTREC.
+001110*
+001120 FD  ARQ-MESTRE
+001130     LABEL RECORDS ARE STANDARD
+001140     RECORDING MODE IS F.
+001150 COPY MASTREC.
+001160*
+001170 WORKING-STORAGE SECTION.
+001180 COPY NUMREC.
+001190*
+001200 01  WS-FLAGS.
+001210     05  WS-FS-ENTRADA               PIC X(02) VALUE '00'.
+001220     05  WS-FS-SAIDA                 PIC X(02) VALUE '00'.
+001230     05  WS-FS-EXCECAO               PIC X(02) VALUE '00'.
+001240     05  WS-FS-AUDITORIA             PIC X(02) VALUE '00'.
+001250     05  WS-FS-CHECKPT               PIC X(02) VALUE '00'.
+001260     05  WS-FS-MESTRE                PIC X(02) VALUE '00'.
+001270*
+001280 01  WS-SWITCHES.
+001290     05  WS-SW-FIM-ARQUIVO           PIC X(01) VALUE 'N'.
+001300         88  WS-FIM-ARQUIVO              VALUE 'S'.
+001310         88  WS-NAO-FIM-ARQUIVO          VALUE 'N'.
+001320     05  WS-SW-PAR-VALIDO            PIC X(01) VALUE 'S'.
+001330         88  WS-PAR-VALIDO                VALUE 'S'.
+001340         88  WS-PAR-INVALIDO               VALUE 'N'.
+001350*
+001360 01  WS-CONTADORES.
+001370     05  WS-CONT-LIDOS               PIC 9(09) COMP VALUE ZERO.
+001380     05  WS-CONT-VALIDOS             PIC 9(09) COMP VALUE ZERO.
+001390     05  WS-CONT-EXCECOES            PIC 9(09) COMP VALUE ZERO.
+001400     05  WS-CONT-NUM1-VENCEU         PIC 9(09) COMP VALUE ZERO.
+001410     05  WS-CONT-NUM2-VENCEU         PIC 9(09) COMP VALUE ZERO.
+001420     05  WS-CONT-EMPATES             PIC 9(09) COMP VALUE ZERO.
+001430     05  WS-CONT-DESDE-CKPT          PIC 9(09) COMP VALUE ZERO.
+001440     05  WS-CKPT-QTD-ANTERIOR        PIC 9(09) COMP VALUE ZERO.
+001450     05  WS-CONT-PULAR               PIC 9(09) COMP VALUE ZERO.
+001460*
+001470 01  WS-LIMITES.
+001480     05  WS-CKPT-INTERVALO           PIC 9(09) COMP VALUE 1000.
+001490     05  WS-FAIXA-MINIMA              PIC 9(04) VALUE ZERO.
+001500     05  WS-FAIXA-MAXIMA              PIC 9(04) VALUE 9999.
+001510*
+001520 01  WS-DATA-HORA.
+001530     05  WS-DATA-EXECUCAO            PIC 9(08) VALUE ZERO.
+001540     05  WS-HORA-EXECUCAO            PIC 9(08) VALUE ZERO.
+001550*
+001560 01  WS-LINHA-SAIDA.
+001570     05  WS-LINHA-NUM1               PIC Z(3)9.
+001580     05  FILLER                      PIC X(03) VALUE SPACE.
+001590     05  WS-LINHA-NUM2               PIC Z(3)9.
+001600     05  FILLER                      PIC X(03) VALUE SPACE.
+001610     05  WS-LINHA-TEXTO              PIC X(40) VALUE SPACE.
+001620     05  FILLER                      PIC X(23) VALUE SPACE.
+001630*
+001640 01  WS-LINHA-RESUMO.
+001650     05  WS-RES-TEXTO                PIC X(40) VALUE SPACE.
+001660     05  WS-RES-VALOR                PIC ZZZ,ZZZ,ZZ9.
+001670     05  FILLER                      PIC X(29) VALUE SPACE.
+001680*
+001690 PROCEDURE DIVISION.
+001700*
+001710 0000-MAINLINE.
+001720     PERFORM 1000-INICIALIZA
+001730         THRU 1000-INICIALIZA-EXIT.
+001740     PERFORM 2000-PROCESSA-ARQUIVO
+001750         THRU 2000-PROCESSA-ARQUIVO-EXIT
+001760         UNTIL WS-FIM-ARQUIVO.
+001770     PERFORM 3000-FINALIZA
+001780         THRU 3000-FINALIZA-EXIT.
+001790     GOBACK.
+001800*
+001810 1000-INICIALIZA.
+001820     ACCEPT WS-DATA-EXECUCAO FROM DATE YYYYMMDD.
+001830     ACCEPT WS-HORA-EXECUCAO FROM TIME.
+001840     OPEN INPUT  ARQ-ENTRADA.
+001850     PERFORM 1100-LER-CHECKPOINT
+001860         THRU 1100-LER-CHECKPOINT-EXIT.
+001870     IF WS-CKPT-QTD-ANTERIOR GREATER THAN ZERO
+001880         OPEN EXTEND ARQ-SAIDA
+001890         IF WS-FS-SAIDA NOT = '00'
+001900             OPEN OUTPUT ARQ-SAIDA
+001910         END-IF
+001920         OPEN EXTEND ARQ-EXCECAO
+001930         IF WS-FS-EXCECAO NOT = '00'
+001940             OPEN OUTPUT ARQ-EXCECAO
+001950         END-IF
+001960     ELSE
+001970         OPEN OUTPUT ARQ-SAIDA
+001980         OPEN OUTPUT ARQ-EXCECAO
+001990     END-IF.
+002000     OPEN EXTEND ARQ-AUDITORIA.
+002010     IF WS-FS-AUDITORIA NOT = '00'
+002020         CLOSE ARQ-AUDITORIA
+002030         OPEN OUTPUT ARQ-AUDITORIA
+002040     END-IF.
+002050     OPEN I-O ARQ-MESTRE.
+002060     IF WS-FS-MESTRE NOT = '00'
+002070         CLOSE ARQ-MESTRE
+002080         OPEN OUTPUT ARQ-MESTRE
+002090         CLOSE ARQ-MESTRE
+002100         OPEN I-O ARQ-MESTRE
+002110     END-IF.
+002120     IF WS-CKPT-QTD-ANTERIOR GREATER THAN ZERO
+002130         MOVE WS-CKPT-QTD-ANTERIOR TO WS-CONT-PULAR
+002140         PERFORM 1200-PULAR-REGISTRO
+002150             THRU 1200-PULAR-REGISTRO-EXIT
+002160             WS-CONT-PULAR TIMES
+002170     END-IF.
+002180 1000-INICIALIZA-EXIT.
+002190     EXIT.
+002200*
+002210 1100-LER-CHECKPOINT.
+002220     MOVE ZERO TO WS-CKPT-QTD-ANTERIOR.
+002230     OPEN I-O ARQ-CHECKPT.
+002240     IF WS-FS-CHECKPT NOT = '00'
+002250         CLOSE ARQ-CHECKPT
+002260         OPEN OUTPUT ARQ-CHECKPT
+002270         CLOSE ARQ-CHECKPT
+002280         OPEN I-O ARQ-CHECKPT
+002290     END-IF.
+002300     MOVE 'MAIORNUM' TO CKPT-PROGRAMA.
+002310     READ ARQ-CHECKPT
+002320         INVALID KEY
+002330             MOVE ZERO TO WS-CKPT-QTD-ANTERIOR
+002340         NOT INVALID KEY
+002350             MOVE CKPT-QTD-PROCESSADA TO WS-CKPT-QTD-ANTERIOR
+002360             MOVE CKPT-CONTADOR-1 TO WS-CONT-NUM1-VENCEU
+002370             MOVE CKPT-CONTADOR-2 TO WS-CONT-NUM2-VENCEU
+002380             MOVE CKPT-CONTADOR-3 TO WS-CONT-EMPATES
+002390             MOVE CKPT-CONTADOR-4 TO WS-CONT-VALIDOS
+002400             MOVE CKPT-CONTADOR-5 TO WS-CONT-EXCECOES
+002410     END-READ.
+002420 1100-LER-CHECKPOINT-EXIT.
+002430     EXIT.
+002440*
+002450 1200-PULAR-REGISTRO.
+002460     READ ARQ-ENTRADA
+002470         AT END
+002480             SET WS-FIM-ARQUIVO TO TRUE
+002490     END-READ.
+002500     IF NOT WS-FIM-ARQUIVO
+002510         ADD 1 TO WS-CONT-LIDOS
+002520     END-IF.
+002530 1200-PULAR-REGISTRO-EXIT.
+002540     EXIT.
+002550*
+002560 2000-PROCESSA-ARQUIVO.
+002570     READ ARQ-ENTRADA
+002580         AT END
+002590             SET WS-FIM-ARQUIVO TO TRUE
+002600             GO TO 2000-PROCESSA-ARQUIVO-EXIT
+002610     END-READ.
+002620     ADD 1 TO WS-CONT-LIDOS.
+002630     MOVE NT-NUM-1 TO NUM-1.
+002640     MOVE NT-NUM-2 TO NUM-2.
+002650     PERFORM 2100-VALIDAR-PAR
+002660         THRU 2100-VALIDAR-PAR-EXIT.
+002670     IF WS-PAR-INVALIDO
+002680         ADD 1 TO WS-CONT-EXCECOES
+002690         GO TO 2000-PROCESSA-ARQUIVO-EXIT
+002700     END-IF.
+002710     ADD 1 TO WS-CONT-VALIDOS.
+002720     PERFORM 2200-COMPARAR-PAR
+002730         THRU 2200-COMPARAR-PAR-EXIT.
+002740     PERFORM 2300-GRAVAR-SAIDA
+002750         THRU 2300-GRAVAR-SAIDA-EXIT.
+002760     PERFORM 2400-GRAVAR-AUDITORIA
+002770         THRU 2400-GRAVAR-AUDITORIA-EXIT.
+002780     PERFORM 2500-GRAVAR-MESTRE
+002790         THRU 2500-GRAVAR-MESTRE-EXIT.
+002800     ADD 1 TO WS-CONT-DESDE-CKPT.
+002810     IF WS-CONT-DESDE-CKPT EQUAL WS-CKPT-INTERVALO
+002820         PERFORM 2600-GRAVAR-CHECKPOINT
+002830             THRU 2600-GRAVAR-CHECKPOINT-EXIT
+002840         MOVE ZERO TO WS-CONT-DESDE-CKPT
+002850     END-IF.
+002860 2000-PROCESSA-ARQUIVO-EXIT.
+002870     EXIT.
+002880*
+002890 2100-VALIDAR-PAR.
+002900     SET WS-PAR-VALIDO TO TRUE.
+002910     IF NT-NUM-1 NUMERIC AND NT-NUM-2 NUMERIC
+002920         IF NT-NUM-1 < WS-FAIXA-MINIMA
+002930            OR NT-NUM-1 > WS-FAIXA-MAXIMA
+002940             SET WS-PAR-INVALIDO TO TRUE
+002950             SET EXC-NUM-1-FORA-FAIXA TO TRUE
+002960             MOVE 'NUM-1 FORA DA FAIXA PERMITIDA' TO
+002970                 EXC-DESC-MOTIVO
+002980         ELSE
+002990             IF NT-NUM-2 < WS-FAIXA-MINIMA
+003000                OR NT-NUM-2 > WS-FAIXA-MAXIMA
+003010                 SET WS-PAR-INVALIDO TO TRUE
+003020                 SET EXC-NUM-2-FORA-FAIXA TO TRUE
+003030                 MOVE 'NUM-2 FORA DA FAIXA PERMITIDA' TO
+003040                     EXC-DESC-MOTIVO
+003050             END-IF
+003060         END-IF
+003070     ELSE
+003080         IF NOT NT-NUM-1 NUMERIC
+003090             SET WS-PAR-INVALIDO TO TRUE
+003100             SET EXC-NUM-1-NAO-NUMERICO TO TRUE
+003110             MOVE 'NUM-1 NAO E NUMERICO' TO EXC-DESC-MOTIVO
+003120         ELSE
+003130             SET WS-PAR-INVALIDO TO TRUE
+003140             SET EXC-NUM-2-NAO-NUMERICO TO TRUE
+003150             MOVE 'NUM-2 NAO E NUMERICO' TO EXC-DESC-MOTIVO
+003160         END-IF
+003170     END-IF.
+003180     IF WS-PAR-INVALIDO
+003190         MOVE NT-NUM-1 TO EXC-NUM-1-RAW
+003200         MOVE NT-NUM-2 TO EXC-NUM-2-RAW
+003210         WRITE EXCEPTION-RECORD
+003220     END-IF.
+003230 2100-VALIDAR-PAR-EXIT.
+003240     EXIT.
+003250*
+003260 2200-COMPARAR-PAR.
+003270     EVALUATE TRUE
+003280         WHEN NUM-1 IS GREATER THAN NUM-2
+003290             MOVE NUM-1 TO RESULT
+003300             ADD 1 TO WS-CONT-NUM1-VENCEU
+003310         WHEN NUM-2 IS GREATER THAN NUM-1
+003320             MOVE NUM-2 TO RESULT
+003330             ADD 1 TO WS-CONT-NUM2-VENCEU
+003340         WHEN OTHER
+003350             MOVE NUM-1 TO RESULT
+003360             ADD 1 TO WS-CONT-EMPATES
+003370     END-EVALUATE.
+003380 2200-COMPARAR-PAR-EXIT.
+003390     EXIT.
+003400*
+003410 2300-GRAVAR-SAIDA.
+003420     MOVE SPACE TO WS-LINHA-SAIDA.
+003430     MOVE NUM-1 TO WS-LINHA-NUM1.
+003440     MOVE NUM-2 TO WS-LINHA-NUM2.
+003450     EVALUATE TRUE
+003460         WHEN NUM-1 IS GREATER THAN NUM-2
+003470             STRING 'O MAIOR NUMERO EH: ' RESULT
+003480                 DELIMITED BY SIZE INTO WS-LINHA-TEXTO
+003490         WHEN NUM-2 IS GREATER THAN NUM-1
+003500             STRING 'O MAIOR NUMERO EH: ' RESULT
+003510                 DELIMITED BY SIZE INTO WS-LINHA-TEXTO
+003520         WHEN OTHER
+003530             MOVE 'OS DOIS NUMEROS SAO IGUAIS' TO WS-LINHA-TEXTO
+003540     END-EVALUATE.
+003550     MOVE WS-LINHA-SAIDA TO SAI-REL-REC.
+003560     WRITE SAI-REL-REC.
+003570 2300-GRAVAR-SAIDA-EXIT.
+003580     EXIT.
+003590*
+003600 2400-GRAVAR-AUDITORIA.
+003610     MOVE 'MAIORNUM' TO AUD-PROGRAMA.
+003620     MOVE NUM-1      TO AUD-NUM-1.
+003630     MOVE NUM-2      TO AUD-NUM-2.
+003640     MOVE RESULT     TO AUD-RESULT.
+003650     SET AUD-TIPO-COMPARACAO TO TRUE.
+003660     MOVE WS-DATA-EXECUCAO TO AUD-DATA-EXECUCAO.
+003670     MOVE WS-HORA-EXECUCAO TO AUD-HORA-EXECUCAO.
+003680     WRITE AUDIT-RECORD.
+003690 2400-GRAVAR-AUDITORIA-EXIT.
+003700     EXIT.
+003710*
+003720 2500-GRAVAR-MESTRE.
+003730     MOVE NUM-1  TO MST-NUM-1.
+003740     MOVE NUM-2  TO MST-NUM-2.
+003750     MOVE RESULT TO MST-RESULT.
+003760     MOVE RESULT TO MST-MAIOR-NUM.
+003770     SET MST-TIPO-COMPARACAO TO TRUE.
+003780     MOVE WS-DATA-EXECUCAO TO MST-DATA-PROC.
+003790     WRITE MASTER-RECORD
+003800         INVALID KEY
+003810             REWRITE MASTER-RECORD
+003820     END-WRITE.
+003830 2500-GRAVAR-MESTRE-EXIT.
+003840     EXIT.
+003850*
+003860 2600-GRAVAR-CHECKPOINT.
+003870     MOVE 'MAIORNUM'          TO CKPT-PROGRAMA.
+003880     MOVE WS-CONT-LIDOS       TO CKPT-QTD-PROCESSADA.
+003890     MOVE WS-CONT-NUM1-VENCEU TO CKPT-CONTADOR-1.
+003900     MOVE WS-CONT-NUM2-VENCEU TO CKPT-CONTADOR-2.
+003910     MOVE WS-CONT-EMPATES     TO CKPT-CONTADOR-3.
+003920     MOVE WS-CONT-VALIDOS     TO CKPT-CONTADOR-4.
+003930     MOVE WS-CONT-EXCECOES    TO CKPT-CONTADOR-5.
+003940     WRITE CKPT-RECORD
+003950         INVALID KEY
+003960             REWRITE CKPT-RECORD
+003970     END-WRITE.
+003980 2600-GRAVAR-CHECKPOINT-EXIT.
+003990     EXIT.
+004000*
+004010 3000-FINALIZA.
+004020     MOVE 'MAIORNUM' TO CKPT-PROGRAMA.
+004030     MOVE ZERO       TO CKPT-QTD-PROCESSADA.
+004040     MOVE ZERO       TO CKPT-CONTADOR-1.
+004050     MOVE ZERO       TO CKPT-CONTADOR-2.
+004060     MOVE ZERO       TO CKPT-CONTADOR-3.
+004070     MOVE ZERO       TO CKPT-CONTADOR-4.
+004080     MOVE ZERO       TO CKPT-CONTADOR-5.
+004090     WRITE CKPT-RECORD
+004100         INVALID KEY
+004110             REWRITE CKPT-RECORD
+004120     END-WRITE.
+004130     MOVE 'TOTAL DE PARES LIDOS'          TO WS-RES-TEXTO.
+004140     MOVE WS-CONT-LIDOS                   TO WS-RES-VALOR.
+004150     MOVE WS-LINHA-RESUMO TO SAI-REL-REC.
+004160     WRITE SAI-REL-REC.
+004170     MOVE 'TOTAL DE EXCECOES'              TO WS-RES-TEXTO.
+004180     MOVE WS-CONT-EXCECOES                 TO WS-RES-VALOR.
+004190     MOVE WS-LINHA-RESUMO TO SAI-REL-REC.
+004200     WRITE SAI-REL-REC.
+004210     MOVE 'VITORIAS DO NUM-1'               TO WS-RES-TEXTO.
+004220     MOVE WS-CONT-NUM1-VENCEU               TO WS-RES-VALOR.
+004230     MOVE WS-LINHA-RESUMO TO SAI-REL-REC.
+004240     WRITE SAI-REL-REC.
+004250     MOVE 'VITORIAS DO NUM-2'               TO WS-RES-TEXTO.
+004260     MOVE WS-CONT-NUM2-VENCEU               TO WS-RES-VALOR.
+004270     MOVE WS-LINHA-RESUMO TO SAI-REL-REC.
+004280     WRITE SAI-REL-REC.
+004290     MOVE 'EMPATES'                         TO WS-RES-TEXTO.
+004300     MOVE WS-CONT-EMPATES                   TO WS-RES-VALOR.
+004310     MOVE WS-LINHA-RESUMO TO SAI-REL-REC.
+004320     WRITE SAI-REL-REC.
+004330     DISPLAY 'MAIOR-NUM - PARES LIDOS    : ' WS-CONT-LIDOS.
+004340     DISPLAY 'MAIOR-NUM - EXCECOES       : ' WS-CONT-EXCECOES.
+004350     DISPLAY 'MAIOR-NUM - VITORIAS NUM-1 : ' WS-CONT-NUM1-VENCEU.
+004360     DISPLAY 'MAIOR-NUM - VITORIAS NUM-2 : ' WS-CONT-NUM2-VENCEU.
+004370     DISPLAY 'MAIOR-NUM - EMPATES        : ' WS-CONT-EMPATES.
+004380     CLOSE ARQ-ENTRADA.
+004390     CLOSE ARQ-SAIDA.
+004400     CLOSE ARQ-EXCECAO.
+004410     CLOSE ARQ-AUDITORIA.
+004420     CLOSE ARQ-CHECKPT.
+004430     CLOSE ARQ-MESTRE.
+004440 3000-FINALIZA-EXIT.
+004450     EXIT.
