@@ -1,21 +1,449 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRO-SOMA.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NUMEROS.
-           05 NUM-1 PIC 9(3) VALUE ZERO.
-           05 NUM-2 PIC 9(3) VALUE ZERO.
-       01 RESULTADO.
-           05 RESULT PIC 9(4) VALUE ZERO.
-       
-       PROCEDURE DIVISION.
-           PERFORM 001.
-           STOP RUN.
-       
-       001.
-           MOVE 5 TO NUM-1.
-           MOVE 10 TO NUM-2.
-           ADD NUM-1 NUM-2 GIVING RESULT.
-           DISPLAY 'RESULTADO DA SOMA: ' RESULT.
-       
+000100*****************************************************************
+000110*
+000120*    PROGRAMA .: PRO-SOMA
+000130*    FUNCAO ...: ACUMULAR PARES DE NUMEROS LIDOS DE UM ARQUIVO
+000140*                DE TRANSACOES, CALCULANDO A SOMA DE CADA PAR,
+000150*                O TOTAL GERAL E A QUANTIDADE DE REGISTROS
+000160*                PROCESSADOS, COM LINHA DE TOTAIS DE CONTROLE
+000170*                (QUANTIDADE, TOTAL GERAL E MEDIA) NO FINAL DA
+000180*                EXECUCAO.  CADA PAR E GRAVADO NO LOG DE
+000190*                AUDITORIA E NO ARQUIVO MESTRE INDEXADO.  UM
+000200*                ESTOURO DE CAPACIDADE DO ACUMULADOR E DETECTADO
+000210*                E REGISTRADO EM UMA LISTAGEM DE EXCECOES.
+000220*
+000230*****************************************************************
+000240* HISTORICO DE ALTERACOES
+000250* ----------------------------------------------------------------
+000260* DATA       AUTOR  DESCRICAO
+000270* ---------- -----  ------------------------------------------
+000280* 2026-08-09 RM     PROGRAMA ORIGINAL (SOMA FIXA DE 5 + 10)
+000290*                   CONVERTIDO PARA PROCESSAMENTO EM LOTE A
+000300*                   PARTIR DE ARQUIVO DE TRANSACOES.
+000310* 2026-08-09 RM     INCLUIDO CONTROLE DE ESTOURO DO ACUMULADOR
+000320*                   DE TOTAL GERAL.
+000330* 2026-08-09 RM     INCLUIDO REGISTRO DE AUDITORIA E GRAVACAO NO
+000340*                   ARQUIVO MESTRE INDEXADO.
+000350* 2026-08-09 RM     INCLUIDO CHECKPOINT/RESTART A CADA 1000
+000360*                   REGISTROS (VER JCL EM JCL/PROSOMA.JCL).
+000370* 2026-08-09 RM     A FAIXA VALIDA (WS-FAIXA-MINIMA/MAXIMA)
+000380*                   CONTINUA 0-9999, MAS A VALIDACAO EM
+000390*                   2100-VALIDAR-PAR PASSOU A COMPARAR CONTRA OS
+000400*                   CAMPOS BRUTOS DE ENTRADA NT-NUM-1/NT-NUM-2
+000410*                   (NUMTRAN.CPY), AGORA COM UMA CASA A MAIS DE
+000420*                   PRECISAO DO QUE A FAIXA VALIDA, PARA QUE UM
+000430*                   VALOR NUMERICO MAS FORA DA FAIXA (ATE ENTAO
+000440*                   IRREPRESENTAVEL NO CAMPO DE 4 DIGITOS) SEJA
+000450*                   DE FATO REJEITADO EM VEZ DE COMPARADO CONTRA
+000460*                   UMA FAIXA QUE COINCIDIA COM O PROPRIO DOMINIO
+000470*                   DO CAMPO.
+000480* 2026-08-09 RM     WS-LINHA-RESUMO TINHA UM UNICO CAMPO EDITADO
+000490*                   COM 2 CASAS DECIMAIS (WS-RES-VALOR) USADO
+000500*                   TANTO PARA AS TRES LINHAS DE CONTAGEM (VALORES
+000510*                   INTEIROS) QUANTO PARA A MEDIA GERAL, FAZENDO
+000520*                   AS CONTAGENS IMPRIMIREM COM ".00" ESPURIO.
+000530*                   SEPARADO EM WS-RES-VALOR (INTEIRO, PARA AS
+000540*                   CONTAGENS/TOTAL) E WS-LINHA-RESUMO-MEDIA/
+000550*                   WS-RESM-VALOR (COM DECIMAIS, SO PARA A MEDIA).
+000560*****************************************************************
+000570 IDENTIFICATION DIVISION.
+000580 PROGRAM-ID.     PRO-SOMA.
+000590 AUTHOR.         EQUIPE DE MANUTENCAO COBOL.
+000600 INSTALLATION.   CENTRO DE PROCESSAMENTO DE DADOS.
+000610 DATE-WRITTEN.   2026-08-09.
+000620 DATE-COMPILED.  2026-08-09.
+000630*
+000640 ENVIRONMENT DIVISION.
+000650 CONFIGURATION SECTION.
+000660 SOURCE-COMPUTER.   IBM-370.
+000670 OBJECT-COMPUTER.   IBM-370.
+000680 INPUT-OUTPUT SECTION.
+000690 FILE-CONTROL.
+000700     SELECT ARQ-ENTRADA    ASSIGN TO ENTRADA
+000710         ORGANIZATION IS SEQUENTIAL
+000720         FILE STATUS IS WS-FS-ENTRADA.
+000730     SELECT ARQ-SAIDA      ASSIGN TO SAIDA
+000740         ORGANIZATION IS SEQUENTIAL
+000750         FILE STATUS IS WS-FS-SAIDA.
+000760     SELECT ARQ-EXCECAO    ASSIGN TO EXCECAO
+000770         ORGANIZATION IS SEQUENTIAL
+000780         FILE STATUS IS WS-FS-EXCECAO.
+000790     SELECT ARQ-AUDITORIA  ASSIGN TO AUDITORIA
+000800         ORGANIZATION IS SEQUENTIAL
+000810         FILE STATUS IS WS-FS-AUDITORIA.
+000820     SELECT ARQ-CHECKPT    ASSIGN TO CHECKPT
+000830         ORGANIZATION IS INDEXED
+000840         ACCESS MODE IS DYNAMIC
+000850         RECORD KEY IS CKPT-PROGRAMA
+000860         FILE STATUS IS WS-FS-CHECKPT.
+000870     SELECT ARQ-MESTRE     ASSIGN TO MESTRE
+000880         ORGANIZATION IS INDEXED
+000890         ACCESS MODE IS DYNAMIC
+000900         RECORD KEY IS MST-CHAVE
+000910         FILE STATUS IS WS-FS-MESTRE.
+000920*
+000930 DATA DIVISION.
+000940 FILE SECTION.
+000950 FD  ARQ-ENTRADA
+000960     LABEL RECORDS ARE STANDARD
+000970     RECORDING MODE IS F.
+000980 COPY NUMTRAN.
+000990*
+001000 FD  ARQ-SAIDA
+001010     LABEL RECORDS ARE STANDARD
+001020     RECORDING MODE IS F.
+001030 01  SAI-REL-REC                    PIC X(80).
+001040*
+001050 FD  ARQ-EXCECAO
+001060     LABEL RECORDS ARE STANDARD
+001070     RECORDING MODE IS F.
+001080 COPY EXCREC.
+001090*
+001100 FD  ARQ-AUDITORIA
+001110     LABEL RECORDS ARE STANDARD
+001120     RECORDING MODE IS F.
+001130 COPY AUDITREC.
+001140*
+001150 FD  ARQ-CHECKPT
+001160     LABEL RECORDS ARE STANDARD
+001170     RECORDING MODE IS F.
+001180 COPY CKPTREC.
+001190*
+001200 FD  ARQ-MESTRE
+001210     LABEL RECORDS ARE STANDARD
+001220     RECORDING MODE IS F.
+001230 COPY MASTREC.
+001240*
+001250 WORKING-STORAGE SECTION.
+001260 COPY NUMREC.
+001270*
+001280 01  WS-FLAGS.
+001290     05  WS-FS-ENTRADA               PIC X(02) VALUE '00'.
+001300     05  WS-FS-SAIDA                 PIC X(02) VALUE '00'.
+001310     05  WS-FS-EXCECAO               PIC X(02) VALUE '00'.
+001320     05  WS-FS-AUDITORIA             PIC X(02) VALUE '00'.
+001330     05  WS-FS-CHECKPT               PIC X(02) VALUE '00'.
+001340     05  WS-FS-MESTRE                PIC X(02) VALUE '00'.
+001350*
+001360 01  WS-SWITCHES.
+001370     05  WS-SW-FIM-ARQUIVO           PIC X(01) VALUE 'N'.
+001380         88  WS-FIM-ARQUIVO              VALUE 'S'.
+001390         88  WS-NAO-FIM-ARQUIVO          VALUE 'N'.
+001400     05  WS-SW-PAR-VALIDO            PIC X(01) VALUE 'S'.
+001410         88  WS-PAR-VALIDO                VALUE 'S'.
+001420         88  WS-PAR-INVALIDO               VALUE 'N'.
+001430*
+001440 01  WS-CONTADORES.
+001450     05  WS-CONT-LIDOS               PIC 9(09) COMP VALUE ZERO.
+001460     05  WS-CONT-VALIDOS             PIC 9(09) COMP VALUE ZERO.
+001470     05  WS-CONT-EXCECOES            PIC 9(09) COMP VALUE ZERO.
+001480     05  WS-CONT-DESDE-CKPT          PIC 9(09) COMP VALUE ZERO.
+001490     05  WS-CKPT-QTD-ANTERIOR        PIC 9(09) COMP VALUE ZERO.
+001500     05  WS-CONT-PULAR               PIC 9(09) COMP VALUE ZERO.
+001510*
+001520 01  WS-ACUMULADORES.
+001530     05  WS-TOTAL-GERAL              PIC 9(15) VALUE ZERO.
+001540     05  WS-TOTAL-GERAL-ANTERIOR     PIC 9(15) VALUE ZERO.
+001550     05  WS-MEDIA-GERAL              PIC 9(13)V9(02) VALUE ZERO.
+001560*
+001570 01  WS-LIMITES.
+001580     05  WS-CKPT-INTERVALO           PIC 9(09) COMP VALUE 1000.
+001590     05  WS-FAIXA-MINIMA              PIC 9(04) VALUE ZERO.
+001600     05  WS-FAIXA-MAXIMA              PIC 9(04) VALUE 9999.
+001610     05  WS-CAPACIDADE-MAXIMA        PIC 9(15)
+001620                                     VALUE 999999999999999.
+001630*
+001640 01  WS-DATA-HORA.
+001650     05  WS-DATA-EXECUCAO            PIC 9(08) VALUE ZERO.
+001660     05  WS-HORA-EXECUCAO            PIC 9(08) VALUE ZERO.
+001670*
+001680 01  WS-LINHA-DETALHE.
+001690     05  WS-LINHA-NUM1               PIC Z(3)9.
+001700     05  FILLER                      PIC X(03) VALUE SPACE.
+001710     05  WS-LINHA-NUM2               PIC Z(3)9.
+001720     05  FILLER                      PIC X(03) VALUE SPACE.
+001730     05  WS-LINHA-TEXTO              PIC X(30) VALUE SPACE.
+001740     05  WS-LINHA-SOMA               PIC Z(8)9.
+001750     05  FILLER                      PIC X(22) VALUE SPACE.
+001760*
+001770 01  WS-LINHA-RESUMO.
+001780     05  WS-RES-TEXTO                PIC X(30) VALUE SPACE.
+001790     05  WS-RES-VALOR                PIC ZZZ,ZZZ,ZZ9.
+001800     05  FILLER                      PIC X(39) VALUE SPACE.
+001810 01  WS-LINHA-RESUMO-MEDIA.
+001820     05  WS-RESM-TEXTO               PIC X(30) VALUE SPACE.
+001830     05  WS-RESM-VALOR               PIC Z(9)9.99.
+001840     05  FILLER                      PIC X(37) VALUE SPACE.
+001850*
+001860 PROCEDURE DIVISION.
+001870*
+001880 0000-MAINLINE.
+001890     PERFORM 1000-INICIALIZA
+001900         THRU 1000-INICIALIZA-EXIT.
+001910     PERFORM 2000-PROCESSA-ARQUIVO
+001920         THRU 2000-PROCESSA-ARQUIVO-EXIT
+001930         UNTIL WS-FIM-ARQUIVO.
+001940     PERFORM 3000-FINALIZA
+001950         THRU 3000-FINALIZA-EXIT.
+001960     GOBACK.
+001970*
+001980 1000-INICIALIZA.
+001990     ACCEPT WS-DATA-EXECUCAO FROM DATE YYYYMMDD.
+002000     ACCEPT WS-HORA-EXECUCAO FROM TIME.
+002010     OPEN INPUT  ARQ-ENTRADA.
+002020     PERFORM 1100-LER-CHECKPOINT
+002030         THRU 1100-LER-CHECKPOINT-EXIT.
+002040     IF WS-CKPT-QTD-ANTERIOR GREATER THAN ZERO
+002050         OPEN EXTEND ARQ-SAIDA
+002060         IF WS-FS-SAIDA NOT = '00'
+002070             OPEN OUTPUT ARQ-SAIDA
+002080         END-IF
+002090         OPEN EXTEND ARQ-EXCECAO
+002100         IF WS-FS-EXCECAO NOT = '00'
+002110             OPEN OUTPUT ARQ-EXCECAO
+002120         END-IF
+002130     ELSE
+002140         OPEN OUTPUT ARQ-SAIDA
+002150         OPEN OUTPUT ARQ-EXCECAO
+002160     END-IF.
+002170     OPEN EXTEND ARQ-AUDITORIA.
+002180     IF WS-FS-AUDITORIA NOT = '00'
+002190         CLOSE ARQ-AUDITORIA
+002200         OPEN OUTPUT ARQ-AUDITORIA
+002210     END-IF.
+002220     OPEN I-O ARQ-MESTRE.
+002230     IF WS-FS-MESTRE NOT = '00'
+002240         CLOSE ARQ-MESTRE
+002250         OPEN OUTPUT ARQ-MESTRE
+002260         CLOSE ARQ-MESTRE
+002270         OPEN I-O ARQ-MESTRE
+002280     END-IF.
+002290     IF WS-CKPT-QTD-ANTERIOR GREATER THAN ZERO
+002300         MOVE WS-CKPT-QTD-ANTERIOR TO WS-CONT-PULAR
+002310         MOVE WS-TOTAL-GERAL-ANTERIOR TO WS-TOTAL-GERAL
+002320         PERFORM 1200-PULAR-REGISTRO
+002330             THRU 1200-PULAR-REGISTRO-EXIT
+002340             WS-CONT-PULAR TIMES
+002350     END-IF.
+002360 1000-INICIALIZA-EXIT.
+002370     EXIT.
+002380*
+002390 1100-LER-CHECKPOINT.
+002400     MOVE ZERO TO WS-CKPT-QTD-ANTERIOR.
+002410     MOVE ZERO TO WS-TOTAL-GERAL-ANTERIOR.
+002420     OPEN I-O ARQ-CHECKPT.
+002430     IF WS-FS-CHECKPT NOT = '00'
+002440         CLOSE ARQ-CHECKPT
+002450         OPEN OUTPUT ARQ-CHECKPT
+002460         CLOSE ARQ-CHECKPT
+002470         OPEN I-O ARQ-CHECKPT
+002480     END-IF.
+002490     MOVE 'PROSOMA ' TO CKPT-PROGRAMA.
+002500     READ ARQ-CHECKPT
+002510         INVALID KEY
+002520             MOVE ZERO TO WS-CKPT-QTD-ANTERIOR
+002530         NOT INVALID KEY
+002540             MOVE CKPT-QTD-PROCESSADA TO
+002550                 WS-CKPT-QTD-ANTERIOR
+002560             MOVE CKPT-CONTADOR-1 TO
+002570                 WS-TOTAL-GERAL-ANTERIOR
+002580             MOVE CKPT-CONTADOR-4 TO WS-CONT-VALIDOS
+002590             MOVE CKPT-CONTADOR-5 TO WS-CONT-EXCECOES
+002600     END-READ.
+002610 1100-LER-CHECKPOINT-EXIT.
+002620     EXIT.
+002630*
+002640 1200-PULAR-REGISTRO.
+002650     READ ARQ-ENTRADA
+002660         AT END
+002670             SET WS-FIM-ARQUIVO TO TRUE
+002680     END-READ.
+002690     IF NOT WS-FIM-ARQUIVO
+002700         ADD 1 TO WS-CONT-LIDOS
+002710     END-IF.
+002720 1200-PULAR-REGISTRO-EXIT.
+002730     EXIT.
+002740*
+002750 2000-PROCESSA-ARQUIVO.
+002760     READ ARQ-ENTRADA
+002770         AT END
+002780             SET WS-FIM-ARQUIVO TO TRUE
+002790             GO TO 2000-PROCESSA-ARQUIVO-EXIT
+002800     END-READ.
+002810     ADD 1 TO WS-CONT-LIDOS.
+002820     MOVE NT-NUM-1 TO NUM-1.
+002830     MOVE NT-NUM-2 TO NUM-2.
+002840     PERFORM 2100-VALIDAR-PAR
+002850         THRU 2100-VALIDAR-PAR-EXIT.
+002860     IF WS-PAR-INVALIDO
+002870         ADD 1 TO WS-CONT-EXCECOES
+002880         GO TO 2000-PROCESSA-ARQUIVO-EXIT
+002890     END-IF.
+002900     ADD 1 TO WS-CONT-VALIDOS.
+002910     ADD NUM-1 NUM-2 GIVING RESULT.
+002920     PERFORM 2200-ACUMULAR-TOTAL
+002930         THRU 2200-ACUMULAR-TOTAL-EXIT.
+002940     PERFORM 2300-GRAVAR-SAIDA
+002950         THRU 2300-GRAVAR-SAIDA-EXIT.
+002960     PERFORM 2400-GRAVAR-AUDITORIA
+002970         THRU 2400-GRAVAR-AUDITORIA-EXIT.
+002980     PERFORM 2500-GRAVAR-MESTRE
+002990         THRU 2500-GRAVAR-MESTRE-EXIT.
+003000     ADD 1 TO WS-CONT-DESDE-CKPT.
+003010     IF WS-CONT-DESDE-CKPT EQUAL WS-CKPT-INTERVALO
+003020         PERFORM 2600-GRAVAR-CHECKPOINT
+003030             THRU 2600-GRAVAR-CHECKPOINT-EXIT
+003040         MOVE ZERO TO WS-CONT-DESDE-CKPT
+003050     END-IF.
+003060 2000-PROCESSA-ARQUIVO-EXIT.
+003070     EXIT.
+003080*
+003090 2100-VALIDAR-PAR.
+003100     SET WS-PAR-VALIDO TO TRUE.
+003110     IF NT-NUM-1 NUMERIC AND NT-NUM-2 NUMERIC
+003120         IF NT-NUM-1 < WS-FAIXA-MINIMA
+003130            OR NT-NUM-1 > WS-FAIXA-MAXIMA
+003140             SET WS-PAR-INVALIDO TO TRUE
+003150             SET EXC-NUM-1-FORA-FAIXA TO TRUE
+003160             MOVE 'NUM-1 FORA DA FAIXA PERMITIDA' TO
+003170                 EXC-DESC-MOTIVO
+003180         ELSE
+003190             IF NT-NUM-2 < WS-FAIXA-MINIMA
+003200                OR NT-NUM-2 > WS-FAIXA-MAXIMA
+003210                 SET WS-PAR-INVALIDO TO TRUE
+003220                 SET EXC-NUM-2-FORA-FAIXA TO TRUE
+003230                 MOVE 'NUM-2 FORA DA FAIXA PERMITIDA' TO
+003240                     EXC-DESC-MOTIVO
+003250             END-IF
+003260         END-IF
+003270     ELSE
+003280         IF NOT NT-NUM-1 NUMERIC
+003290             SET WS-PAR-INVALIDO TO TRUE
+003300             SET EXC-NUM-1-NAO-NUMERICO TO TRUE
+003310             MOVE 'NUM-1 NAO E NUMERICO' TO EXC-DESC-MOTIVO
+003320         ELSE
+003330             SET WS-PAR-INVALIDO TO TRUE
+003340             SET EXC-NUM-2-NAO-NUMERICO TO TRUE
+003350             MOVE 'NUM-2 NAO E NUMERICO' TO EXC-DESC-MOTIVO
+003360         END-IF
+003370     END-IF.
+003380     IF WS-PAR-INVALIDO
+003390         MOVE NT-NUM-1 TO EXC-NUM-1-RAW
+003400         MOVE NT-NUM-2 TO EXC-NUM-2-RAW
+003410         WRITE EXCEPTION-RECORD
+003420     END-IF.
+003430 2100-VALIDAR-PAR-EXIT.
+003440     EXIT.
+003450*
+003460 2200-ACUMULAR-TOTAL.
+003470     IF WS-TOTAL-GERAL > WS-CAPACIDADE-MAXIMA - RESULT
+003480         SET EXC-ESTOURO-ACUMULADOR TO TRUE
+003490         MOVE 'ESTOURO DO ACUMULADOR DE TOTAL GERAL' TO
+003500             EXC-DESC-MOTIVO
+003510         MOVE NT-NUM-1 TO EXC-NUM-1-RAW
+003520         MOVE NT-NUM-2 TO EXC-NUM-2-RAW
+003530         WRITE EXCEPTION-RECORD
+003540         ADD 1 TO WS-CONT-EXCECOES
+003550         SUBTRACT 1 FROM WS-CONT-VALIDOS
+003560         DISPLAY 'PRO-SOMA - ESTOURO DO ACUMULADOR DETECTADO'
+003570     ELSE
+003580         ADD RESULT TO WS-TOTAL-GERAL
+003590     END-IF.
+003600 2200-ACUMULAR-TOTAL-EXIT.
+003610     EXIT.
+003620*
+003630 2300-GRAVAR-SAIDA.
+003640     MOVE SPACE TO WS-LINHA-DETALHE.
+003650     MOVE NUM-1  TO WS-LINHA-NUM1.
+003660     MOVE NUM-2  TO WS-LINHA-NUM2.
+003670     MOVE 'RESULTADO DA SOMA: ' TO WS-LINHA-TEXTO.
+003680     MOVE RESULT TO WS-LINHA-SOMA.
+003690     MOVE WS-LINHA-DETALHE TO SAI-REL-REC.
+003700     WRITE SAI-REL-REC.
+003710 2300-GRAVAR-SAIDA-EXIT.
+003720     EXIT.
+003730*
+003740 2400-GRAVAR-AUDITORIA.
+003750     MOVE 'PROSOMA '   TO AUD-PROGRAMA.
+003760     MOVE NUM-1        TO AUD-NUM-1.
+003770     MOVE NUM-2        TO AUD-NUM-2.
+003780     MOVE RESULT       TO AUD-RESULT.
+003790     SET AUD-TIPO-SOMA TO TRUE.
+003800     MOVE WS-DATA-EXECUCAO TO AUD-DATA-EXECUCAO.
+003810     MOVE WS-HORA-EXECUCAO TO AUD-HORA-EXECUCAO.
+003820     WRITE AUDIT-RECORD.
+003830 2400-GRAVAR-AUDITORIA-EXIT.
+003840     EXIT.
+003850*
+003860 2500-GRAVAR-MESTRE.
+003870     MOVE NUM-1  TO MST-NUM-1.
+003880     MOVE NUM-2  TO MST-NUM-2.
+003890     MOVE RESULT TO MST-RESULT.
+003900     MOVE ZERO   TO MST-MAIOR-NUM.
+003910     SET MST-TIPO-SOMA TO TRUE.
+003920     MOVE WS-DATA-EXECUCAO TO MST-DATA-PROC.
+003930     WRITE MASTER-RECORD
+003940         INVALID KEY
+003950             REWRITE MASTER-RECORD
+003960     END-WRITE.
+003970 2500-GRAVAR-MESTRE-EXIT.
+003980     EXIT.
+003990*
+004000 2600-GRAVAR-CHECKPOINT.
+004010     MOVE 'PROSOMA '          TO CKPT-PROGRAMA.
+004020     MOVE WS-CONT-LIDOS       TO CKPT-QTD-PROCESSADA.
+004030     MOVE WS-TOTAL-GERAL      TO CKPT-CONTADOR-1.
+004040     MOVE WS-CONT-VALIDOS     TO CKPT-CONTADOR-4.
+004050     MOVE WS-CONT-EXCECOES    TO CKPT-CONTADOR-5.
+004060     WRITE CKPT-RECORD
+004070         INVALID KEY
+004080             REWRITE CKPT-RECORD
+004090     END-WRITE.
+004100 2600-GRAVAR-CHECKPOINT-EXIT.
+004110     EXIT.
+004120*
+004130 3000-FINALIZA.
+004140     MOVE 'PROSOMA '  TO CKPT-PROGRAMA.
+004150     MOVE ZERO        TO CKPT-QTD-PROCESSADA.
+004160     MOVE ZERO        TO CKPT-CONTADOR-1.
+004170     MOVE ZERO        TO CKPT-CONTADOR-4.
+004180     MOVE ZERO        TO CKPT-CONTADOR-5.
+004190     WRITE CKPT-RECORD
+004200         INVALID KEY
+004210             REWRITE CKPT-RECORD
+004220     END-WRITE.
+004230     IF WS-CONT-VALIDOS > ZERO
+004240         DIVIDE WS-TOTAL-GERAL BY WS-CONT-VALIDOS
+004250             GIVING WS-MEDIA-GERAL ROUNDED
+004260     END-IF.
+004270     MOVE 'QTD DE REGISTROS PROCESSADOS' TO WS-RES-TEXTO.
+004280     MOVE WS-CONT-VALIDOS TO WS-RES-VALOR.
+004290     MOVE WS-LINHA-RESUMO TO SAI-REL-REC.
+004300     WRITE SAI-REL-REC.
+004310     MOVE 'QTD DE EXCECOES'              TO WS-RES-TEXTO.
+004320     MOVE WS-CONT-EXCECOES               TO WS-RES-VALOR.
+004330     MOVE WS-LINHA-RESUMO TO SAI-REL-REC.
+004340     WRITE SAI-REL-REC.
+004350     MOVE 'TOTAL GERAL'                  TO WS-RES-TEXTO.
+004360     MOVE WS-TOTAL-GERAL                 TO WS-RES-VALOR.
+004370     MOVE WS-LINHA-RESUMO TO SAI-REL-REC.
+004380     WRITE SAI-REL-REC.
+004390     MOVE 'MEDIA GERAL'                  TO WS-RESM-TEXTO.
+004400     MOVE WS-MEDIA-GERAL                 TO WS-RESM-VALOR.
+004410     MOVE WS-LINHA-RESUMO-MEDIA TO SAI-REL-REC.
+004420     WRITE SAI-REL-REC.
+004430     DISPLAY 'PRO-SOMA - REGISTROS PROCESSADOS: '
+004440         WS-CONT-VALIDOS.
+004450     DISPLAY 'PRO-SOMA - EXCECOES             : '
+004460         WS-CONT-EXCECOES.
+004470     DISPLAY 'PRO-SOMA - TOTAL GERAL          : '
+004480         WS-TOTAL-GERAL.
+004490     DISPLAY 'PRO-SOMA - MEDIA GERAL          : '
+004500         WS-MEDIA-GERAL.
+004510     CLOSE ARQ-ENTRADA.
+004520     CLOSE ARQ-SAIDA.
+004530     CLOSE ARQ-EXCECAO.
+004540     CLOSE ARQ-AUDITORIA.
+004550     CLOSE ARQ-CHECKPT.
+004560     CLOSE ARQ-MESTRE.
+004570 3000-FINALIZA-EXIT.
+004580     EXIT.
