@@ -0,0 +1,53 @@
+//ALOCMEST JOB (ACCT),'ALOCA CLUSTERS VSAM',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JCL    : ALOCMEST                                             *
+//* FUNCAO : ALOCACAO INICIAL (VIA IDCAMS DEFINE CLUSTER) DOS      *
+//*          ARQUIVOS INDEXADOS (KSDS) USADOS PELOS JOBS MAIORNUM, *
+//*          PROSOMA E PELO PROGRAMA DE MANUTENCAO MAST-MAN:       *
+//*             PROD.NUMEROS.MESTRE    - ARQUIVO MESTRE DE PARES   *
+//*                                      (CHAVE MST-CHAVE, 09      *
+//*                                      BYTES; REGISTRO DE 45     *
+//*                                      BYTES - VER MASTREC.CPY). *
+//*             PROD.MAIORNUM.CHECKPT  - PONTO DE CONTROLE DO      *
+//*                                      MAIOR-NUM (CHAVE          *
+//*                                      CKPT-PROGRAMA, 08 BYTES;  *
+//*                                      REGISTRO DE 68 BYTES -    *
+//*                                      VER CKPTREC.CPY).         *
+//*             PROD.PROSOMA.CHECKPT   - PONTO DE CONTROLE DO      *
+//*                                      PRO-SOMA, MESMO LAYOUT DO  *
+//*                                      CHECKPOINT ACIMA.          *
+//*          UM KSDS NAO PODE SER ALOCADO POR DISP=MOD/CATLG DE     *
+//*          DD; SO PODE SER CRIADO POR IDCAMS DEFINE CLUSTER. OS   *
+//*          JOBS MAIORNUM E PROSOMA APENAS REFERENCIAM (DISP=SHR)  *
+//*          OS CLUSTERS AQUI DEFINIDOS.  EXECUTE ESTE JOB UMA UNICA*
+//*          VEZ, ANTES DA PRIMEIRA EXECUCAO DE MAIORNUM, PROSOMA   *
+//*          OU MAST-MAN; REEXECUTA-LO COM OS CLUSTERS JA           *
+//*          EXISTENTES TERMINA O STEP EM ERRO (DUPLICATE DATA SET  *
+//*          NAME) E NAO ALTERA OS DADOS JA GRAVADOS.                *
+//*                                                                 *
+//* HISTORICO                                                       *
+//* 2026-08-09 RM  CRIACAO DO JCL DE ALOCACAO DOS CLUSTERS VSAM.    *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.NUMEROS.MESTRE)              -
+         INDEXED                                          -
+         KEYS(9 0)                                        -
+         RECORDSIZE(45 45)                                -
+         RECORDS(5000 2500)                                -
+         SHAREOPTIONS(2 3))
+  DEFINE CLUSTER (NAME(PROD.MAIORNUM.CHECKPT)            -
+         INDEXED                                          -
+         KEYS(8 0)                                        -
+         RECORDSIZE(68 68)                                -
+         RECORDS(1 1)                                      -
+         SHAREOPTIONS(2 3))
+  DEFINE CLUSTER (NAME(PROD.PROSOMA.CHECKPT)             -
+         INDEXED                                          -
+         KEYS(8 0)                                        -
+         RECORDSIZE(68 68)                                -
+         RECORDS(1 1)                                      -
+         SHAREOPTIONS(2 3))
+/*
