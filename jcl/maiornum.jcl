@@ -0,0 +1,41 @@
+//MAIORNUM JOB (ACCT),'COMPARA NUMEROS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,RESTART=STEP1
+//*--------------------------------------------------------------*
+//* JCL    : MAIORNUM                                             *
+//* FUNCAO : EXECUTA MAIOR-NUM EM LOTE CONTRA O ARQUIVO DIARIO DE  *
+//*          PARES DE NUMEROS.  O PROGRAMA GRAVA UM CHECKPOINT NO  *
+//*          DD CHECKPT A CADA 1000 REGISTROS PROCESSADOS; CASO O   *
+//*          STEP1 ABENDE, REINICIE O JOB INFORMANDO RESTART=STEP1  *
+//*          NO JOB CARD (OU VIA PAINEL DE OPERACAO) PARA QUE O     *
+//*          PROGRAMA RETOME A PARTIR DO ULTIMO PONTO DE CONTROLE   *
+//*          EM VEZ DE REPROCESSAR O ARQUIVO DESDE O REGISTRO 1.    *
+//*          CHECKPT E UM ARQUIVO INDEXADO DE UM UNICO REGISTRO,    *
+//*          ATUALIZADO NO LUGAR (REWRITE) A CADA PONTO DE          *
+//*          CONTROLE, NOS MOLDES DO MESTRE ABAIXO.                 *
+//*                                                                 *
+//* HISTORICO                                                       *
+//* 2026-08-09 RM  CRIACAO DO JCL COM SUPORTE A CHECKPOINT/RESTART. *
+//* 2026-08-09 RM  CHECKPT PASSOU A SER UM ARQUIVO INDEXADO, PARA   *
+//*                O PROGRAMA ATUALIZAR O UNICO REGISTRO NO LUGAR   *
+//*                EM VEZ DE GRAVAR UM NOVO A CADA PONTO DE         *
+//*                CONTROLE.                                        *
+//* 2026-08-09 RM  CORRIGIDO O DD CHECKPT: UM KSDS NAO PODE SER     *
+//*                ALOCADO POR DISP=MOD/CATLG DE DD, SO POR IDCAMS  *
+//*                DEFINE CLUSTER; O DD PASSOU A APENAS REFERENCIAR *
+//*                O CLUSTER JA DEFINIDO, NOS MOLDES DO MESTRE.     *
+//* 2026-08-09 RM  OS CLUSTERS CHECKPT E MESTRE SAO ALOCADOS PELO   *
+//*                JOB ALOCMEST (IDCAMS DEFINE CLUSTER); EXECUTE-O  *
+//*                UMA UNICA VEZ ANTES DA PRIMEIRA RODADA DESTE JOB.*
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=MAIORNUM
+//ENTRADA  DD   DSN=PROD.MAIORNUM.ENTRADA,DISP=SHR
+//SAIDA    DD   DSN=PROD.MAIORNUM.SAIDA,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,5),RLSE)
+//EXCECAO  DD   DSN=PROD.MAIORNUM.EXCECAO,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//AUDITORIA DD  DSN=PROD.MAIORNUM.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(20,10),RLSE)
+//CHECKPT  DD   DSN=PROD.MAIORNUM.CHECKPT,DISP=SHR
+//MESTRE   DD   DSN=PROD.NUMEROS.MESTRE,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
