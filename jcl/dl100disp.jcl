@@ -0,0 +1,25 @@
+//DL100D   JOB (ACCT),'DISPATCH COMP/SOMA',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JCL    : DL100D                                                *
+//* FUNCAO : EXECUTA DL100-DSP EM LOTE CONTRA O ARQUIVO DIARIO DE   *
+//*          TRANSACOES MISTO (COMPARACAO E SOMA).  CADA REGISTRO  *
+//*          TRAZ SEU PROPRIO CODIGO DE TIPO ('C' OU 'S') E E       *
+//*          DESPACHADO PARA A LOGICA CORRESPONDENTE, GERANDO UM    *
+//*          UNICO RELATORIO DIARIO COMBINADO NO DD RELATORIO E UMA *
+//*          LISTAGEM DE EXCECOES NO DD EXCECAO.                    *
+//*                                                                 *
+//* HISTORICO                                                       *
+//* 2026-08-09 RM  CRIACAO DO JCL PARA O DISPATCHER CONSOLIDADO.    *
+//* 2026-08-09 RM  PROGRAM-ID DO DISPATCHER PASSOU DE DL100-DISP    *
+//*                PARA DL100-DSP (8 CARACTERES SEM O HIFEN); ESTE  *
+//*                JCL JA REFERENCIAVA PGM=DL100DSP.                *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=DL100DSP
+//TRANSACAO DD  DSN=PROD.DL100DISP.TRANSACAO,DISP=SHR
+//RELATORIO DD  DSN=PROD.DL100DISP.RELATORIO,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5),RLSE)
+//EXCECAO  DD   DSN=PROD.DL100DISP.EXCECAO,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
