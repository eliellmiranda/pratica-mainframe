@@ -0,0 +1,22 @@
+//MAIORRPT JOB (ACCT),'RANKING DE COMPARACOES',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JCL    : MAIORRPT                                             *
+//* FUNCAO : EXECUTA MAIOR-RPT EM LOTE CONTRA O MESMO ARQUIVO DE   *
+//*          PARES DE NUMEROS LIDO POR MAIOR-NUM (DD ENTRADA DO    *
+//*          JCL MAIORNUM), PRODUZINDO UM RELATORIO DE FREQUENCIA  *
+//*          E RANKING DOS NUMEROS QUE MAIS VENCERAM AS            *
+//*          COMPARACOES.                                          *
+//*                                                                 *
+//* HISTORICO                                                       *
+//* 2026-08-09 RM  CRIACAO DO JCL PARA O RELATORIO DE RANKING.      *
+//* 2026-08-09 RM  CORRIGIDO O DD ENTRADA, QUE APONTAVA PARA O      *
+//*                RELATORIO JA FORMATADO DE MAIOR-NUM EM VEZ DO    *
+//*                ARQUIVO DE PARES NUM-1/NUM-2.                    *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=MAIORRPT
+//ENTRADA  DD   DSN=PROD.MAIORNUM.ENTRADA,DISP=SHR
+//RELATORIO DD  DSN=PROD.MAIORRPT.RELATORIO,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
